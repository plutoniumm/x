@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CALCVLG.CPY                                                *
+000040*    AUDIT LOG RECORD FOR CALCULATE-V.  ONE LINE IS APPENDED     *
+000050*    PER RUN SO THERE IS A TRAIL OF WHAT MASS MULTIPLES HAVE     *
+000060*    BEEN CHECKED AND WHAT CAME OUT, WITHOUT RELYING ON          *
+000070*    CONSOLE SCROLLBACK.                                        *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    2026-08-08 DLR   ORIGINAL.                                  *
+000120*                                                                *
+000130******************************************************************
+000140 01  CALCV-LOG-RECORD.
+000150     05  LOG-DATE                PIC 9(08).
+000160     05  FILLER                  PIC X(01)  VALUE SPACE.
+000170     05  LOG-TIME                PIC 9(08).
+000180     05  FILLER                  PIC X(01)  VALUE SPACE.
+000190     05  LOG-ARG                 PIC X(20).
+000200     05  FILLER                  PIC X(01)  VALUE SPACE.
+000210     05  LOG-V2                  PIC ZZZZZZ.99.
