@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CALCVRS.CPY                                                *
+000040*    RESULTS OUTPUT RECORD FOR THE CALCULATE-V BATCH WORKLIST.   *
+000050*    ONE RECORD PER INPUT MASS MULTIPLE, CARRYING BOTH THE       *
+000060*    ORIGINAL M AND THE COMPUTED V2 SO THE TWO CAN BE MATCHED    *
+000070*    UP AGAIN DOWNSTREAM.                                        *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    2026-08-08 DLR   ORIGINAL.                                  *
+000120*                                                                *
+000130******************************************************************
+000140 01  CALCV-RESULT-RECORD.
+000150     05  RESULT-M                PIC 9(10)V9(04).
+000160     05  FILLER                  PIC X(01)      VALUE SPACE.
+000170     05  RESULT-V2               PIC ZZZZZZ.99.
