@@ -0,0 +1,53 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CALCVBD.CPY                                                *
+000040*    REFERENCE TABLE OF BODY RADIUS AND MASS, LOOKED UP BY       *
+000050*    BODY CODE, SO THE ESCAPE-VELOCITY CALCULATION CAN BE RUN    *
+000060*    TRUE-TO-BODY INSTEAD OF ALWAYS SCALING FROM EARTH.          *
+000070*    RADIUS IS IN METERS, MASS IS IN KILOGRAMS.  MASS IS HELD    *
+000080*    AS COMP-2 (FLOATING-POINT) SINCE THE RANGE ACROSS BODIES    *
+000090*    SPANS MANY ORDERS OF MAGNITUDE.                             *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    2026-08-08 DLR   ORIGINAL - EARTH, MARS, MOON, VENUS,       *
+000140*                     MERCURY, JUPITER.                          *
+000145*    2026-08-09 DLR   REMOVED CALCV-BODY-COUNT - EVERY LOOKUP    *
+000146*                     USES SEARCH AGAINST THE FIXED OCCURS 6     *
+000147*                     BOUND, SO THE FIELD WAS NEVER READ AND     *
+000148*                     WOULD HAVE GONE STALE THE NEXT TIME A      *
+000149*                     BODY WAS ADDED.                            *
+000150*                                                                *
+000160******************************************************************
+000170 01  CALCV-BODY-INIT-TABLE.
+000180     05  FILLER.
+000190         10  FILLER          PIC X(08) VALUE 'EARTH'.
+000200         10  FILLER          PIC 9(10) VALUE 6400000.
+000210         10  FILLER          USAGE COMP-2 VALUE 5.97219E24.
+000220     05  FILLER.
+000230         10  FILLER          PIC X(08) VALUE 'MOON'.
+000240         10  FILLER          PIC 9(10) VALUE 1737400.
+000250         10  FILLER          USAGE COMP-2 VALUE 7.34600E22.
+000260     05  FILLER.
+000270         10  FILLER          PIC X(08) VALUE 'MARS'.
+000280         10  FILLER          PIC 9(10) VALUE 3389500.
+000290         10  FILLER          USAGE COMP-2 VALUE 6.41710E23.
+000300     05  FILLER.
+000310         10  FILLER          PIC X(08) VALUE 'VENUS'.
+000320         10  FILLER          PIC 9(10) VALUE 6051800.
+000330         10  FILLER          USAGE COMP-2 VALUE 4.86750E24.
+000340     05  FILLER.
+000350         10  FILLER          PIC X(08) VALUE 'MERCURY'.
+000360         10  FILLER          PIC 9(10) VALUE 2439700.
+000370         10  FILLER          USAGE COMP-2 VALUE 3.30110E23.
+000380     05  FILLER.
+000390         10  FILLER          PIC X(08) VALUE 'JUPITER'.
+000400         10  FILLER          PIC 9(10) VALUE 69911000.
+000410         10  FILLER          USAGE COMP-2 VALUE 1.89820E27.
+000420
+000430 01  CALCV-BODY-TABLE REDEFINES CALCV-BODY-INIT-TABLE.
+000440     05  CALCV-BODY-ENTRY OCCURS 6 TIMES
+000450                 INDEXED BY CALCV-BODY-IDX.
+000460         10  CALCV-BODY-CODE     PIC X(08).
+000470         10  CALCV-BODY-RADIUS   PIC 9(10).
+000480         10  CALCV-BODY-MASS     USAGE COMP-2.
