@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CALCVRP.CPY                                                *
+000040*    ONE LINE OF THE CALCULATE-V PRINTED REPORT.  THE REPORT     *
+000050*    IS BUILT AS A SERIES OF FIXED 80-BYTE LINES (HEADER PLUS    *
+000060*    DETAIL) RATHER THAN A FORMAL REPORT-SECTION, SINCE A        *
+000070*    SINGLE RUN ONLY EVER PRODUCES A HANDFUL OF LINES.           *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    2026-08-08 DLR   ORIGINAL.                                  *
+000120*                                                                *
+000130******************************************************************
+000140 01  CALCV-REPORT-LINE.
+000150     05  RPT-LINE                PIC X(80).
