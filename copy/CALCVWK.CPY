@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CALCVWK.CPY                                                *
+000040*    WORKLIST INPUT RECORD FOR THE CALCULATE-V BATCH WORKLIST.   *
+000050*    ONE RECORD PER MASS MULTIPLE TO BE RUN THROUGH THE          *
+000060*    ESCAPE-VELOCITY CALCULATION IN A SINGLE BATCH JOB.          *
+000070*                                                                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    2026-08-08 DLR   ORIGINAL - M ONLY.                         *
+000105*    2026-08-09 DLR   ADDED WORK-BODY-CODE (TRAILING, OPTIONAL)  *
+000106*                     SO A WORKLIST-STYLE RECORD CAN NAME THE    *
+000107*                     BODY A MASS MULTIPLE IS AGAINST; BLANK     *
+000108*                     DEFAULTS TO EARTH, AS CALCV ALREADY DOES   *
+000109*                     FOR A MISSING BODY TOKEN.  EXISTING        *
+000110*                     M-ONLY RECORDS STILL READ CORRECTLY.       *
+000111*                                                                *
+000120******************************************************************
+000130 01  CALCV-WORK-RECORD.
+000140     05  WORK-M                  PIC 9(10)V9(04).
+000150     05  FILLER                  PIC X(01).
+000160     05  WORK-BODY-CODE          PIC X(08).
