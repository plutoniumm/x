@@ -0,0 +1,26 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CALCVCK.CPY                                                *
+000040*    CHECKPOINT RECORD FOR THE CALCULATE-V BATCH WORKLIST JOB.    *
+000050*    HOLDS THE NUMBER OF WORKLIST RECORDS PROCESSED SO FAR AND    *
+000060*    WHETHER THE RUN THAT WROTE IT FINISHED OR WAS STILL IN       *
+000070*    PROGRESS, SO AN ABORTED JOB CAN BE RESTARTED WITHOUT         *
+000080*    REPROCESSING RECORDS ALREADY WRITTEN TO RESULTS.             *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    2026-08-08 DLR   ORIGINAL.                                  *
+000130*    2026-08-09 DLR   ADDED CKPT-SKIP-COUNT SO A WORKLIST RECORD  *
+000131*                     SKIPPED FOR AN UNKNOWN BODY CODE (WHICH     *
+000132*                     NEVER GETS WRITTEN TO RESULTS) IS STILL     *
+000133*                     ACCOUNTED FOR ON RESTART.                   *
+000140*                                                                *
+000150******************************************************************
+000160 01  CALCV-CHECKPOINT-RECORD.
+000170     05  CKPT-LAST-RECORD        PIC 9(07).
+000180     05  FILLER                  PIC X(01)  VALUE SPACE.
+000190     05  CKPT-SKIP-COUNT         PIC 9(07).
+000200     05  FILLER                  PIC X(01)  VALUE SPACE.
+000210     05  CKPT-STATUS             PIC X(01).
+000220         88  CKPT-COMPLETE       VALUE 'C'.
+000230         88  CKPT-IN-PROGRESS    VALUE 'I'.
