@@ -0,0 +1,81 @@
+//CALCVJN  JOB  (ACCTNO),'D L RENARD',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*                                                                   *
+//*  CALCVJN - NIGHTLY BATCH RUN OF THE CALCULATE-V ESCAPE VELOCITY   *
+//*  WORKLIST.  RUNS THE SURVEY TEAM'S STANDING WORKLIST (WORKLIST    *
+//*  DD) THROUGH CALCVBAT AND CATALOGS THE RESULTS (RESULTS DD).      *
+//*  THE WORKLIST DATASET IS THE PARAMETER INPUT FOR THIS RUN -       *
+//*  CALCVBAT HAS NO COMMAND-LINE ARG TO SUPPLY, SO THE NIGHTLY JOB   *
+//*  NEEDS ONLY THE STANDING DD ALLOCATIONS BELOW, NOT AN OPERATOR    *
+//*  AT A TERMINAL.  THE CHECKPOINT DATASET (CALCVCKP DD) LETS A      *
+//*  RUN THAT ABENDS PARTWAY THROUGH RESTART FROM WHERE IT LEFT OFF   *
+//*  RATHER THAN REPROCESSING THE WHOLE WORKLIST.                     *
+//*                                                                   *
+//*  STEP005 RUNS THE CALCVCHK SELF-CHECK RECONCILIATION AHEAD OF     *
+//*  THE WORKLIST ITSELF, SO A PRECISION REGRESSION IS CAUGHT BEFORE  *
+//*  THE NIGHTLY NUMBERS GO OUT RATHER THAN BY SOMEONE NOTICING THEM  *
+//*  LOOK "A LITTLE OFF" LATER.  STEP007 NOTIFIES THE OPERATOR WHEN   *
+//*  STEP005 FLAGS A DEVIATION, AND STEP010 (THE WORKLIST ITSELF) IS  *
+//*  BYPASSED IN THAT CASE SO A KNOWN-BAD CALCULATION DOES NOT RUN.   *
+//*                                                                   *
+//*  STEP020 IS BYPASSED WHEN STEP010 COMPLETES WITH RC=0 AND RUNS    *
+//*  ONLY WHEN IT DOES NOT, SO THE OPERATOR IS NOTIFIED WHEN THE      *
+//*  WORKLIST NEEDS ATTENTION INSTEAD OF EVERY NIGHT.                 *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  2026-08-08 DLR   ORIGINAL.                                       *
+//*  2026-08-09 DLR   ADDED STEP005/STEP007 TO RUN THE CALCVCHK       *
+//*                    SELF-CHECK AHEAD OF THE WORKLIST AND NOTIFY    *
+//*                    ON A DEVIATION, AND BYPASS STEP010 WHEN ONE IS *
+//*                    FOUND, SO THE RECONCILIATION CHECK IS PART OF  *
+//*                    THE SCHEDULED RUN INSTEAD OF A MANUAL STEP.    *
+//*                    WIDENED THE CALCVCKP DD LRECL TO 17 TO MATCH   *
+//*                    THE CHECKPOINT RECORD'S NEW SKIP-COUNT FIELD.  *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP005  EXEC PGM=CALCVCHK
+//STEPLIB  DD  DSN=SURVEY.CALCV.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  STEP007 - NOTIFY THE OPERATOR WHEN THE SELF-CHECK FLAGS A
+//*  PRECISION DEVIATION BEYOND TOLERANCE.  BYPASSED WHEN STEP005
+//*  RETURNS RC=0.
+//*
+//STEP007  EXEC PGM=IEBGENER,COND=(0,EQ,STEP005)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  *
+CALCVJN - STEP005 (CALCVCHK) FLAGGED A PRECISION DEVIATION.
+STEP010 IS BEING BYPASSED - REVIEW THE SELF-CHECK OUTPUT BEFORE
+RESUBMITTING THE WORKLIST.
+/*
+//SYSUT2   DD  SYSOUT=*
+//*
+//STEP010  EXEC PGM=CALCVBAT,COND=(4,EQ,STEP005)
+//STEPLIB  DD  DSN=SURVEY.CALCV.LOADLIB,DISP=SHR
+//WORKLIST DD  DSN=SURVEY.CALCV.WORKLIST,DISP=SHR
+//RESULTS  DD  DSN=SURVEY.CALCV.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//CALCVCKP DD  DSN=SURVEY.CALCV.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=17,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  STEP020 - NOTIFY THE OPERATOR WHEN STEP010 DID NOT COMPLETE
+//*  NORMALLY.  BYPASSED WHEN STEP010 RETURNS RC=0.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  *
+CALCVJN - STEP010 (CALCVBAT) DID NOT COMPLETE NORMALLY.
+CHECK CALCVCKP FOR THE LAST RECORD PROCESSED AND RESUBMIT.
+/*
+//SYSUT2   DD  SYSOUT=*
