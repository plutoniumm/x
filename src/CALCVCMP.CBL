@@ -0,0 +1,394 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  CALCVCMP                                      *
+000040*                                                                *
+000050*    AUTHOR.      D. L. RENARD                                  *
+000060*    INSTALLATION. SURVEY SYSTEMS GROUP                         *
+000070*    DATE-WRITTEN. 2026-08-09                                   *
+000080*                                                                *
+000090*    REMARKS.                                                   *
+000100*    COMPARATIVE MULTI-BODY REPORT FOR CALCULATE-V.  READS A     *
+000110*    CMPLIST FILE OF CANDIDATE MASS MULTIPLES (ONE PER RECORD,   *
+000120*    THE SAME WORKLIST RECORD LAYOUT USED BY CALCVBAT, EXTENDED  *
+000130*    WITH AN OPTIONAL BODY CODE), COMPUTES ESCAPE VELOCITY FOR   *
+000140*    EACH, RANKS THEM BY DESCENDING V, AND PRINTS THE PERCENTAGE *
+000150*    SPREAD BETWEEN EACH ENTRY AND THE ONE BELOW IT SO THE       *
+000160*    HIGHEST-V CANDIDATE IS IMMEDIATELY VISIBLE WITHOUT HAND-    *
+000170*    SORTING A STACK OF SINGLE-VALUE PRINTOUTS.                  *
+000180*                                                                *
+000190*    MODIFICATION HISTORY                                       *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    2026-08-09 DLR   ORIGINAL.                                  *
+000220*    2026-08-09 DLR   FLAG AN ESCAPE VELOCITY TOO LARGE TO       *
+000230*                     REPRESENT AS ANOTHER SKIPPED-CANDIDATE     *
+000240*                     CASE, SAME AS A ZERO MASS MULTIPLE OR AN   *
+000250*                     UNKNOWN BODY CODE, SO AN OVERFLOWED ENTRY  *
+000260*                     CANNOT BE RANKED AGAINST VALID CANDIDATES. *
+000270*                                                                *
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.  CALCVCMP.
+000310 AUTHOR.      D. L. RENARD.
+000320 INSTALLATION. SURVEY SYSTEMS GROUP.
+000330 DATE-WRITTEN. 2026-08-09.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.  IBM-370.
+000390 OBJECT-COMPUTER.  IBM-370.
+000400
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT CMPLIST ASSIGN TO CMPLIST
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-CMPLIST-STATUS.
+000460     SELECT CMPRPT ASSIGN TO CMPRPT
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-CMPRPT-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CMPLIST
+000530     RECORDING MODE IS F.
+000540 COPY CALCVWK.
+000550
+000560 FD  CMPRPT
+000570     RECORDING MODE IS F.
+000580 COPY CALCVRP.
+000590
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-CMPLIST-STATUS           PIC X(02).
+000620     88  WS-CMPLIST-OK           VALUE '00'.
+000630     88  WS-CMPLIST-EOF          VALUE '10'.
+000640 01  WS-CMPRPT-STATUS            PIC X(02).
+000650     88  WS-CMPRPT-OK            VALUE '00'.
+000660     88  WS-CMPRPT-NOT-FOUND     VALUE '35'.
+000670
+000680 01  WS-SWITCHES.
+000690     05  WS-EOF-SWITCH           PIC X(01)      VALUE 'N'.
+000700         88  WS-EOF              VALUE 'Y'.
+000710     05  WS-BODY-FOUND-SW        PIC X(01)      VALUE 'N'.
+000720         88  WS-BODY-FOUND       VALUE 'Y'.
+000730     05  WS-V-OVERFLOW-SW        PIC X(01)      VALUE 'N'.
+000740         88  WS-V-OVERFLOW       VALUE 'Y'.
+000750
+000760 01  WS-COUNTERS.
+000770     05  CMP-ENTRY-COUNT         PIC 9(02)      COMP VALUE ZERO.
+000780     05  CMP-MAX-ENTRIES         PIC 9(02)      COMP VALUE 20.
+000790     05  CMP-SKIPPED-COUNT       PIC 9(02)      COMP VALUE ZERO.
+000800     05  WS-RANKED-COUNT         PIC 9(02)      COMP VALUE ZERO.
+000810     05  CMP-PASS                PIC 9(02)      COMP.
+000820     05  CMP-SCAN                PIC 9(02)      COMP.
+000830
+000840 01  G                           PIC 9(16)V9(14) VALUE
+000850                                     0.00000000006674.
+000860 01  EARTH-V-CONST               PIC 9(10)V9(02) VALUE
+000870                                     0000011160.53.
+000880 01  MPS-TO-MPH-CONST            PIC 9(01)V9(05) VALUE 2.23694.
+000890
+000900 COPY CALCVBD.
+000910
+000920******************************************************************
+000930*    CMP-ENTRY-TABLE - ONE SLOT PER CANDIDATE MASS MULTIPLE READ *
+000940*    FROM CMPLIST, CARRYING ITS BODY, COMPUTED VELOCITIES, AND   *
+000950*    THE PERCENTAGE SPREAD AGAINST THE NEXT-LOWER RANKED ENTRY,  *
+000960*    ONCE SORTED                                                 *
+000970******************************************************************
+000980 01  CMP-ENTRY-TABLE.
+000990     05  CMP-ENTRY OCCURS 20 TIMES
+001000                 INDEXED BY CMP-IDX CMP-IDX2.
+001010         10  CMP-M               PIC 9(10)V9(04).
+001020         10  CMP-BODY-CODE        PIC X(08).
+001030         10  CMP-VALID-SW         PIC X(01).
+001040             88  CMP-VALID        VALUE 'Y'.
+001050         10  CMP-V-MPS            PIC 9(05)V9(02).
+001060         10  CMP-V-KMS            PIC 9(05)V9(02).
+001070         10  CMP-V-MPH            PIC 9(08)V9(02).
+001080         10  CMP-V-RATIO          PIC 9(05)V9(02).
+001090         10  CMP-PCT-SPREAD       PIC 9(05)V9(02).
+001100
+001110 01  WS-SWAP-ENTRY.
+001120     05  SWAP-M                  PIC 9(10)V9(04).
+001130     05  SWAP-BODY-CODE          PIC X(08).
+001140     05  SWAP-VALID-SW           PIC X(01).
+001150     05  SWAP-V-MPS              PIC 9(05)V9(02).
+001160     05  SWAP-V-KMS              PIC 9(05)V9(02).
+001170     05  SWAP-V-MPH              PIC 9(08)V9(02).
+001180     05  SWAP-V-RATIO            PIC 9(05)V9(02).
+001190     05  SWAP-PCT-SPREAD         PIC 9(05)V9(02).
+001200
+001210 01  WS-RANK-DISPLAY             PIC Z9.
+001220 01  WS-M-DISPLAY                PIC ZZZZZZZZZ9.9999.
+001230 01  WS-V-KMS-DISPLAY            PIC ZZZZ9.99.
+001240 01  WS-V-MPH-DISPLAY            PIC ZZZZZZZ9.99.
+001250 01  WS-V-RATIO-DISPLAY          PIC ZZZZ9.99.
+001260 01  WS-PCT-DISPLAY              PIC ZZZZ9.99.
+001270 01  WS-PCT-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+001280     88  WS-PCT-OVERFLOW         VALUE 'Y'.
+001290
+001300 PROCEDURE DIVISION.
+001310
+001320 0000-MAINLINE.
+001330     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001340     PERFORM 2000-READ-AND-COMPUTE THRU 2000-READ-AND-COMPUTE-EXIT
+001350         UNTIL WS-EOF
+001360         OR CMP-ENTRY-COUNT NOT < CMP-MAX-ENTRIES.
+001370     IF NOT WS-EOF
+001380         DISPLAY 'CALCVCMP - CMPLIST HAS MORE THAN '
+001390             CMP-MAX-ENTRIES
+001400             ' CANDIDATES, ADDITIONAL RECORDS NOT PROCESSED'
+001410     END-IF.
+001420     CLOSE CMPLIST.
+001430     PERFORM 3000-SORT-DESCENDING THRU 3000-SORT-DESCENDING-EXIT.
+001440     PERFORM 4000-PRINT-REPORT THRU 4000-PRINT-REPORT-EXIT.
+001450     STOP RUN.
+001460
+001470******************************************************************
+001480*    1000-INITIALIZE - OPEN THE CANDIDATE LIST AND THE REPORT    *
+001490*    FILE.  THE REPORT IS OPENED EXTEND (APPEND), SAME AS        *
+001500*    CALCVRPT, SO ONE COMPARATIVE RUN DOES NOT ERASE ANOTHER.    *
+001510******************************************************************
+001520 1000-INITIALIZE.
+001530     OPEN INPUT CMPLIST.
+001540     IF NOT WS-CMPLIST-OK
+001550         DISPLAY 'CALCVCMP - UNABLE TO OPEN CMPLIST, STATUS = '
+001560             WS-CMPLIST-STATUS
+001570         MOVE 'Y' TO WS-EOF-SWITCH
+001580         GO TO 1000-INITIALIZE-EXIT
+001590     END-IF.
+001600
+001610     OPEN EXTEND CMPRPT.
+001620     IF WS-CMPRPT-NOT-FOUND
+001630         OPEN OUTPUT CMPRPT
+001640     END-IF.
+001650     IF NOT WS-CMPRPT-OK
+001660         DISPLAY 'CALCVCMP - UNABLE TO OPEN CMPRPT, STATUS = '
+001670             WS-CMPRPT-STATUS
+001680         MOVE 'Y' TO WS-EOF-SWITCH
+001690     END-IF.
+001700 1000-INITIALIZE-EXIT.
+001710     EXIT.
+001720
+001730******************************************************************
+001740*    2000-READ-AND-COMPUTE - READ ONE CANDIDATE RECORD, DEFAULT  *
+001750*    A BLANK BODY CODE TO EARTH, VALIDATE AND LOOK UP THE BODY,  *
+001760*    AND COMPUTE ITS ESCAPE VELOCITY IN EVERY UNIT THE REPORT    *
+001770*    NEEDS                                                       *
+001780******************************************************************
+001790 2000-READ-AND-COMPUTE.
+001800     READ CMPLIST
+001810         AT END
+001820             MOVE 'Y' TO WS-EOF-SWITCH
+001830             GO TO 2000-READ-AND-COMPUTE-EXIT
+001840     END-READ.
+001850
+001860     ADD 1 TO CMP-ENTRY-COUNT.
+001870     SET CMP-IDX TO CMP-ENTRY-COUNT.
+001880     INITIALIZE CMP-ENTRY (CMP-IDX).
+001890     MOVE WORK-M TO CMP-M (CMP-IDX).
+001900     MOVE WORK-BODY-CODE TO CMP-BODY-CODE (CMP-IDX).
+001910     IF CMP-BODY-CODE (CMP-IDX) = SPACES
+001920         MOVE 'EARTH' TO CMP-BODY-CODE (CMP-IDX)
+001930     END-IF.
+001940     MOVE 'N' TO CMP-VALID-SW (CMP-IDX).
+001950
+001960     IF CMP-M (CMP-IDX) = ZERO
+001970         DISPLAY 'CALCVCMP - SKIPPING ZERO MASS MULTIPLE, RECORD '
+001980             CMP-ENTRY-COUNT
+001990         ADD 1 TO CMP-SKIPPED-COUNT
+002000         GO TO 2000-READ-AND-COMPUTE-EXIT
+002010     END-IF.
+002020
+002030     PERFORM 2100-LOOKUP-BODY THRU 2100-LOOKUP-BODY-EXIT.
+002040     IF NOT WS-BODY-FOUND
+002050         DISPLAY 'CALCVCMP - UNKNOWN BODY CODE - '
+002060             CMP-BODY-CODE (CMP-IDX)
+002070         ADD 1 TO CMP-SKIPPED-COUNT
+002080         GO TO 2000-READ-AND-COMPUTE-EXIT
+002090     END-IF.
+002100
+002110     MOVE 'N' TO WS-V-OVERFLOW-SW.
+002120     COMPUTE CMP-V-MPS (CMP-IDX) ROUNDED =
+002130         FUNCTION SQRT((2 * G * CMP-M (CMP-IDX) *
+002140             CALCV-BODY-MASS (CALCV-BODY-IDX))
+002150             / CALCV-BODY-RADIUS (CALCV-BODY-IDX))
+002160         ON SIZE ERROR
+002170             MOVE 'Y' TO WS-V-OVERFLOW-SW
+002180     END-COMPUTE.
+002190     IF WS-V-OVERFLOW
+002200         DISPLAY 'CALCVCMP - ESCAPE VELOCITY TOO LARGE, RECORD '
+002210             CMP-ENTRY-COUNT ' - M = ' CMP-M (CMP-IDX)
+002220         ADD 1 TO CMP-SKIPPED-COUNT
+002230         GO TO 2000-READ-AND-COMPUTE-EXIT
+002240     END-IF.
+002250     COMPUTE CMP-V-KMS (CMP-IDX) ROUNDED =
+002260         CMP-V-MPS (CMP-IDX) / 1000.
+002270     COMPUTE CMP-V-MPH (CMP-IDX) ROUNDED =
+002280         CMP-V-MPS (CMP-IDX) * MPS-TO-MPH-CONST.
+002290     COMPUTE CMP-V-RATIO (CMP-IDX) ROUNDED =
+002300         CMP-V-MPS (CMP-IDX) / EARTH-V-CONST.
+002310     MOVE 'Y' TO CMP-VALID-SW (CMP-IDX).
+002320 2000-READ-AND-COMPUTE-EXIT.
+002330     EXIT.
+002340
+002350******************************************************************
+002360*    2100-LOOKUP-BODY - FIND THIS ENTRY'S BODY CODE IN THE       *
+002370*    CALCVBD REFERENCE TABLE                                     *
+002380******************************************************************
+002390 2100-LOOKUP-BODY.
+002400     MOVE 'N' TO WS-BODY-FOUND-SW.
+002410     SET CALCV-BODY-IDX TO 1.
+002420     SEARCH CALCV-BODY-ENTRY
+002430         AT END
+002440             MOVE 'N' TO WS-BODY-FOUND-SW
+002450         WHEN CALCV-BODY-CODE (CALCV-BODY-IDX) =
+002460                 CMP-BODY-CODE (CMP-IDX)
+002470             MOVE 'Y' TO WS-BODY-FOUND-SW
+002480     END-SEARCH.
+002490 2100-LOOKUP-BODY-EXIT.
+002500     EXIT.
+002510
+002520******************************************************************
+002530*    3000-SORT-DESCENDING - RANK THE VALID ENTRIES BY DESCENDING *
+002540*    COMPUTED ESCAPE VELOCITY WITH A SIMPLE BUBBLE SORT.  INVALID*
+002550*    (SKIPPED) ENTRIES SORT TO THE BOTTOM SINCE THEIR V-MPS IS   *
+002560*    ZERO, AND ARE LEFT OFF THE PRINTED RANKING IN 4000.         *
+002570******************************************************************
+002580 3000-SORT-DESCENDING.
+002590     IF CMP-ENTRY-COUNT < 2
+002600         GO TO 3000-SORT-DESCENDING-EXIT
+002610     END-IF.
+002620     PERFORM 3100-SORT-PASS THRU 3100-SORT-PASS-EXIT
+002630         VARYING CMP-PASS FROM 1 BY 1
+002640         UNTIL CMP-PASS >= CMP-ENTRY-COUNT.
+002650 3000-SORT-DESCENDING-EXIT.
+002660     EXIT.
+002670
+002680******************************************************************
+002690*    3100-SORT-PASS - ONE BUBBLE-SORT PASS OVER THE UNSORTED     *
+002700*    PORTION OF THE TABLE                                        *
+002710******************************************************************
+002720 3100-SORT-PASS.
+002730     PERFORM 3200-COMPARE-SWAP THRU 3200-COMPARE-SWAP-EXIT
+002740         VARYING CMP-SCAN FROM 1 BY 1
+002750         UNTIL CMP-SCAN >= (CMP-ENTRY-COUNT - CMP-PASS + 1).
+002760 3100-SORT-PASS-EXIT.
+002770     EXIT.
+002780
+002790******************************************************************
+002800*    3200-COMPARE-SWAP - COMPARE ADJACENT ENTRIES AND SWAP THEM  *
+002810*    IF THE LOWER-INDEXED ONE HAS A SMALLER COMPUTED VELOCITY    *
+002820******************************************************************
+002830 3200-COMPARE-SWAP.
+002840     SET CMP-IDX  TO CMP-SCAN.
+002850     SET CMP-IDX2 TO CMP-SCAN.
+002860     SET CMP-IDX2 UP BY 1.
+002870     IF CMP-V-MPS (CMP-IDX) < CMP-V-MPS (CMP-IDX2)
+002880         MOVE CMP-ENTRY (CMP-IDX)  TO WS-SWAP-ENTRY
+002890         MOVE CMP-ENTRY (CMP-IDX2) TO CMP-ENTRY (CMP-IDX)
+002900         MOVE WS-SWAP-ENTRY        TO CMP-ENTRY (CMP-IDX2)
+002910     END-IF.
+002920 3200-COMPARE-SWAP-EXIT.
+002930     EXIT.
+002940
+002950******************************************************************
+002960*    4000-PRINT-REPORT - PRINT THE RANKED CANDIDATES, HIGHEST    *
+002970*    COMPUTED ESCAPE VELOCITY FIRST, WITH THE PERCENTAGE SPREAD  *
+002980*    BETWEEN EACH ENTRY AND THE ONE IMMEDIATELY BELOW IT         *
+002990******************************************************************
+003000 4000-PRINT-REPORT.
+003010     IF NOT WS-CMPRPT-OK
+003020         GO TO 4000-PRINT-REPORT-EXIT
+003030     END-IF.
+003040
+003050     MOVE SPACES TO RPT-LINE.
+003060     STRING 'CALCULATE-V COMPARATIVE MULTI-BODY REPORT'
+003070         DELIMITED BY SIZE INTO RPT-LINE
+003080     END-STRING.
+003090     PERFORM 4100-EMIT-LINE THRU 4100-EMIT-LINE-EXIT.
+003100
+003110     MOVE SPACES TO RPT-LINE.
+003120     STRING 'RANK  BODY      MASS MULT    KM/S      MPH'
+003130         '       X EARTH   PCT SPREAD'
+003140         DELIMITED BY SIZE INTO RPT-LINE
+003150     END-STRING.
+003160     PERFORM 4100-EMIT-LINE THRU 4100-EMIT-LINE-EXIT.
+003170
+003180     PERFORM 4200-PRINT-ENTRY THRU 4200-PRINT-ENTRY-EXIT
+003190         VARYING CMP-IDX FROM 1 BY 1
+003200         UNTIL CMP-IDX > CMP-ENTRY-COUNT
+003210         OR NOT CMP-VALID (CMP-IDX).
+003220
+003230     MOVE SPACES TO RPT-LINE.
+003240     PERFORM 4100-EMIT-LINE THRU 4100-EMIT-LINE-EXIT.
+003250     COMPUTE WS-RANKED-COUNT =
+003260         CMP-ENTRY-COUNT - CMP-SKIPPED-COUNT.
+003270     DISPLAY 'CALCVCMP - CANDIDATES RANKED  = ' WS-RANKED-COUNT.
+003280     DISPLAY 'CALCVCMP - CANDIDATES SKIPPED = ' CMP-SKIPPED-COUNT.
+003290     CLOSE CMPRPT.
+003300 4000-PRINT-REPORT-EXIT.
+003310     EXIT.
+003320
+003330******************************************************************
+003340*    4200-PRINT-ENTRY - PRINT ONE RANKED ENTRY.  RANK 1 HAS NO   *
+003350*    ENTRY ABOVE IT TO SPREAD AGAINST, SO ITS SPREAD COLUMN IS   *
+003360*    LEFT BLANK; EVERY OTHER RANK'S SPREAD IS COMPUTED AGAINST   *
+003370*    THE RANK IMMEDIATELY ABOVE IT (THE NEXT-HIGHER VELOCITY).   *
+003380******************************************************************
+003390 4200-PRINT-ENTRY.
+003400     MOVE CMP-IDX TO WS-RANK-DISPLAY.
+003410     MOVE CMP-M (CMP-IDX) TO WS-M-DISPLAY.
+003420     MOVE CMP-V-KMS (CMP-IDX) TO WS-V-KMS-DISPLAY.
+003430     MOVE CMP-V-MPH (CMP-IDX) TO WS-V-MPH-DISPLAY.
+003440     MOVE CMP-V-RATIO (CMP-IDX) TO WS-V-RATIO-DISPLAY.
+003450     MOVE SPACES TO RPT-LINE.
+003460
+003470     IF CMP-IDX = 1
+003480         STRING WS-RANK-DISPLAY '     ' CMP-BODY-CODE (CMP-IDX)
+003490             '  ' WS-M-DISPLAY '  ' WS-V-KMS-DISPLAY
+003500             '  ' WS-V-MPH-DISPLAY '  ' WS-V-RATIO-DISPLAY
+003510             '        -'
+003520             DELIMITED BY SIZE INTO RPT-LINE
+003530         END-STRING
+003540     ELSE
+003550         SET CMP-IDX2 TO CMP-IDX
+003560         SET CMP-IDX2 DOWN BY 1
+003570         MOVE 'N' TO WS-PCT-OVERFLOW-SW
+003580         COMPUTE CMP-PCT-SPREAD (CMP-IDX) ROUNDED =
+003590             ((CMP-V-MPS (CMP-IDX2) - CMP-V-MPS (CMP-IDX)) /
+003600                 CMP-V-MPS (CMP-IDX)) * 100
+003610             ON SIZE ERROR
+003620                 MOVE 'Y' TO WS-PCT-OVERFLOW-SW
+003630         END-COMPUTE
+003640         IF WS-PCT-OVERFLOW
+003650           STRING WS-RANK-DISPLAY '     '
+003660               CMP-BODY-CODE (CMP-IDX)
+003670               '  ' WS-M-DISPLAY '  ' WS-V-KMS-DISPLAY
+003680               '  ' WS-V-MPH-DISPLAY '  ' WS-V-RATIO-DISPLAY
+003690               '     >99999.99%'
+003700               DELIMITED BY SIZE INTO RPT-LINE
+003710           END-STRING
+003720         ELSE
+003730           MOVE CMP-PCT-SPREAD (CMP-IDX) TO WS-PCT-DISPLAY
+003740           STRING WS-RANK-DISPLAY '     '
+003750               CMP-BODY-CODE (CMP-IDX)
+003760               '  ' WS-M-DISPLAY '  ' WS-V-KMS-DISPLAY
+003770               '  ' WS-V-MPH-DISPLAY '  ' WS-V-RATIO-DISPLAY
+003780               '     ' WS-PCT-DISPLAY '%'
+003790               DELIMITED BY SIZE INTO RPT-LINE
+003800           END-STRING
+003810         END-IF
+003820     END-IF.
+003830     PERFORM 4100-EMIT-LINE THRU 4100-EMIT-LINE-EXIT.
+003840 4200-PRINT-ENTRY-EXIT.
+003850     EXIT.
+003860
+003870******************************************************************
+003880*    4100-EMIT-LINE - DISPLAY AND WRITE ONE REPORT LINE          *
+003890******************************************************************
+003900 4100-EMIT-LINE.
+003910     DISPLAY RPT-LINE.
+003920     WRITE CALCV-REPORT-LINE.
+003930 4100-EMIT-LINE-EXIT.
+003940     EXIT.
