@@ -0,0 +1,309 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  CALCV                                         *
+000040*                                                                *
+000050*    AUTHOR.      D. L. RENARD                                  *
+000060*    INSTALLATION. SURVEY SYSTEMS GROUP                         *
+000070*    DATE-WRITTEN. 2024-02-11                                   *
+000080*                                                                *
+000090*    REMARKS.                                                   *
+000100*    COMPUTES ESCAPE VELOCITY FOR A GIVEN MASS MULTIPLE OF A     *
+000110*    REFERENCE BODY, EXPRESSED AS A RATIO AGAINST EARTH'S OWN    *
+000120*    ESCAPE VELOCITY.  RUN FROM THE COMMAND LINE WITH THE MASS   *
+000130*    MULTIPLE (AND OPTIONALLY A BODY CODE) AS ARGUMENTS.         *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    2024-02-11 DLR   ORIGINAL - EARTH-ONLY, SINGLE CL ARG.      *
+000180*    2026-08-08 DLR   ADDED CALCVBD BODY LOOKUP TABLE SO A       *
+000190*                     BODY CODE CAN BE SUPPLIED AS A SECOND      *
+000200*                     COMMAND-LINE TOKEN INSTEAD OF ALWAYS       *
+000210*                     ASSUMING EARTH'S RADIUS.                   *
+000220*    2026-08-08 DLR   VALIDATE M IS NUMERIC AND POSITIVE BEFORE  *
+000230*                     THE COMPUTE, INSTEAD OF LETTING A BAD      *
+000240*                     ARG BLOW UP NUMVAL OR PRODUCE GARBAGE.     *
+000250*    2026-08-08 DLR   APPEND EVERY RUN TO CALCVLOG (DATE, TIME,  *
+000260*                     ARG, V2) SO THERE IS AN AUDIT TRAIL.       *
+000270*    2026-08-08 DLR   PRINT A HEADED REPORT TO CALCVRPT WITH     *
+000280*                     REAL UNITS (KM/S, MPH) AND THE RUN DATE,   *
+000290*                     NOT JUST THE BARE EARTH-RELATIVE RATIO.    *
+000295*    2026-08-09 DLR   ADDED ON SIZE ERROR TO THE ESCAPE-VELOCITY *
+000296*                     COMPUTE SO A RESULT TOO LARGE FOR V-MPS    *
+000297*                     IS FLAGGED AND THE RUN STOPS WITHOUT       *
+000298*                     WRITING A GARBAGE RESULT TO THE REPORT OR  *
+000299*                     THE AUDIT LOG.                             *
+000300*                                                                *
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.  CALCV.
+000340 AUTHOR.      D. L. RENARD.
+000350 INSTALLATION. SURVEY SYSTEMS GROUP.
+000360 DATE-WRITTEN. 2024-02-11.
+000370 DATE-COMPILED.
+000380
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER.  IBM-370.
+000420 OBJECT-COMPUTER.  IBM-370.
+000430
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT AUDIT-LOG ASSIGN TO CALCVLOG
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-LOG-STATUS.
+000490     SELECT REPORT-FILE ASSIGN TO CALCVRPT
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-RPT-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  AUDIT-LOG
+000560     RECORDING MODE IS F.
+000570 COPY CALCVLG.
+000580
+000590 FD  REPORT-FILE
+000600     RECORDING MODE IS F.
+000610 COPY CALCVRP.
+000620
+000630 WORKING-STORAGE SECTION.
+000640 01  M                       PIC 9(10)V9(04).
+000650 01  V-MPS                   PIC 9(05)V9(02).
+000660 01  V-KMS                   PIC 9(05)V9(02).
+000670 01  V-MPH                   PIC 9(08)V9(02).
+000680 01  V-RATIO                 PIC 9(05)V9(02).
+000690 01  V-KMS-EDIT              PIC ZZZZ9.99.
+000700 01  V-MPH-EDIT              PIC ZZZZZZZ9.99.
+000710 01  V2                      PIC ZZZZZZ.99.
+000720 01  G                       PIC 9(16)V9(14) VALUE
+000730                                 0.00000000006674.
+000740 01  EARTH-V-CONST           PIC 9(10)V9(02) VALUE 0000011160.53.
+000750 01  MPS-TO-MPH-CONST        PIC 9(01)V9(05) VALUE 2.23694.
+000760
+000770 01  ARG                     PIC X(100).
+000780 01  ARG-M-TEXT              PIC X(20)  VALUE SPACES.
+000790 01  ARG-BODY-TEXT           PIC X(08)  VALUE SPACES.
+000800
+000810 01  WS-SWITCHES.
+000820     05  WS-BODY-FOUND-SW    PIC X(01)      VALUE 'N'.
+000830         88  WS-BODY-FOUND   VALUE 'Y'.
+000840     05  WS-M-VALID-SW       PIC X(01)      VALUE 'N'.
+000850         88  WS-M-VALID      VALUE 'Y'.
+000855     05  WS-V-OVERFLOW-SW    PIC X(01)      VALUE 'N'.
+000856         88  WS-V-OVERFLOW   VALUE 'Y'.
+000860
+000870 01  WS-NUMVAL-CHECK         PIC S9(04)      COMP.
+000880 01  WS-M-SIGNED             PIC S9(10)V9(04).
+000890
+000900 01  WS-LOG-STATUS           PIC X(02).
+000910     88  WS-LOG-OK           VALUE '00'.
+000920     88  WS-LOG-NOT-FOUND    VALUE '35'.
+000930
+000940 01  WS-RPT-STATUS           PIC X(02).
+000950     88  WS-RPT-OK           VALUE '00'.
+000960     88  WS-RPT-NOT-FOUND    VALUE '35'.
+000970
+000980 01  WS-RUN-DATE             PIC 9(08).
+000990 01  WS-RUN-DATE-EDIT        REDEFINES WS-RUN-DATE.
+001000     05  RUN-DATE-YYYY       PIC 9(04).
+001010     05  RUN-DATE-MM         PIC 9(02).
+001020     05  RUN-DATE-DD         PIC 9(02).
+001030
+001040 COPY CALCVBD.
+001050
+001060 PROCEDURE DIVISION.
+001070
+001080 0000-MAINLINE.
+001090     ACCEPT ARG FROM COMMAND-LINE.
+001100     IF ARG = SPACES
+001110         DISPLAY 'PLEASE PROVIDE MULTIPLE OF EARTH M AS CL ARG'
+001120         GO TO 0000-MAINLINE-EXIT
+001130     END-IF.
+001140
+001150     PERFORM 1000-PARSE-ARG THRU 1000-PARSE-ARG-EXIT.
+001160     PERFORM 1500-VALIDATE-M THRU 1500-VALIDATE-M-EXIT.
+001170     IF NOT WS-M-VALID
+001180         GO TO 0000-MAINLINE-EXIT
+001190     END-IF.
+001200     PERFORM 2000-LOOKUP-BODY THRU 2000-LOOKUP-BODY-EXIT.
+001210     IF NOT WS-BODY-FOUND
+001220         DISPLAY 'UNKNOWN BODY CODE - ' ARG-BODY-TEXT
+001230         GO TO 0000-MAINLINE-EXIT
+001240     END-IF.
+001250
+001260     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001270     PERFORM 3000-COMPUTE-V THRU 3000-COMPUTE-V-EXIT.
+001275     IF WS-V-OVERFLOW
+001276         GO TO 0000-MAINLINE-EXIT
+001277     END-IF.
+001280     PERFORM 5000-PRINT-REPORT THRU 5000-PRINT-REPORT-EXIT.
+001290     PERFORM 4000-WRITE-AUDIT-LOG THRU 4000-WRITE-AUDIT-LOG-EXIT.
+001300 0000-MAINLINE-EXIT.
+001310     STOP RUN.
+001320
+001330******************************************************************
+001340*    1000-PARSE-ARG - SPLIT THE CL ARG INTO M AND A BODY CODE,   *
+001350*    DEFAULTING THE BODY TO EARTH WHEN ONLY M IS SUPPLIED        *
+001360******************************************************************
+001370 1000-PARSE-ARG.
+001380     UNSTRING ARG DELIMITED BY ALL SPACES
+001390         INTO ARG-M-TEXT ARG-BODY-TEXT
+001400     END-UNSTRING.
+001410     IF ARG-BODY-TEXT = SPACES
+001420         MOVE 'EARTH' TO ARG-BODY-TEXT
+001430     END-IF.
+001440 1000-PARSE-ARG-EXIT.
+001450     EXIT.
+001460
+001470******************************************************************
+001480*    1500-VALIDATE-M - REJECT A NON-NUMERIC, ZERO, OR NEGATIVE   *
+001490*    MASS MULTIPLE BEFORE IT REACHES NUMVAL AND THE COMPUTE      *
+001500******************************************************************
+001510 1500-VALIDATE-M.
+001520     MOVE 'N' TO WS-M-VALID-SW.
+001530     MOVE FUNCTION TEST-NUMVAL(ARG-M-TEXT) TO WS-NUMVAL-CHECK.
+001540     IF WS-NUMVAL-CHECK NOT = ZERO
+001550         DISPLAY 'MASS MULTIPLE IS NOT NUMERIC - ' ARG-M-TEXT
+001560         GO TO 1500-VALIDATE-M-EXIT
+001570     END-IF.
+001580
+001590     MOVE FUNCTION NUMVAL(ARG-M-TEXT) TO WS-M-SIGNED.
+001600     IF WS-M-SIGNED NOT > ZERO
+001610         DISPLAY 'MASS MULTIPLE MUST BE GREATER THAN ZERO - '
+001620             ARG-M-TEXT
+001630         GO TO 1500-VALIDATE-M-EXIT
+001640     END-IF.
+001650
+001660     MOVE WS-M-SIGNED TO M.
+001670     MOVE 'Y' TO WS-M-VALID-SW.
+001680 1500-VALIDATE-M-EXIT.
+001690     EXIT.
+001700
+001710******************************************************************
+001720*    2000-LOOKUP-BODY - FIND THE BODY CODE IN THE REFERENCE      *
+001730*    TABLE AND SET UP ITS RADIUS AND MASS FOR THE COMPUTE        *
+001740******************************************************************
+001750 2000-LOOKUP-BODY.
+001760     MOVE 'N' TO WS-BODY-FOUND-SW.
+001770     SET CALCV-BODY-IDX TO 1.
+001780     SEARCH CALCV-BODY-ENTRY
+001790         AT END
+001800             MOVE 'N' TO WS-BODY-FOUND-SW
+001810         WHEN CALCV-BODY-CODE (CALCV-BODY-IDX) = ARG-BODY-TEXT
+001820             MOVE 'Y' TO WS-BODY-FOUND-SW
+001830     END-SEARCH.
+001840 2000-LOOKUP-BODY-EXIT.
+001850     EXIT.
+001860
+001870******************************************************************
+001880*    3000-COMPUTE-V - ESCAPE VELOCITY FOR THE LOOKED-UP BODY,    *
+001890*    EXPRESSED AS A MULTIPLE OF EARTH'S OWN ESCAPE VELOCITY.     *
+001895*    ON SIZE ERROR CATCHES A COMPUTED VELOCITY TOO LARGE FOR     *
+001896*    V-MPS'S PIC 9(05)V9(02) (99999.99 M/S) INSTEAD OF LETTING   *
+001897*    IT SILENTLY WRAP AND PRINT A GARBAGE RESULT AS IF VALID.    *
+001900******************************************************************
+001910 3000-COMPUTE-V.
+001915     MOVE 'N' TO WS-V-OVERFLOW-SW.
+001920     COMPUTE V-MPS ROUNDED =
+001930         FUNCTION SQRT((2 * G * M *
+001940             CALCV-BODY-MASS (CALCV-BODY-IDX))
+001950             / CALCV-BODY-RADIUS (CALCV-BODY-IDX))
+001955         ON SIZE ERROR
+001956             MOVE 'Y' TO WS-V-OVERFLOW-SW
+001957     END-COMPUTE.
+001958     IF WS-V-OVERFLOW
+001959         DISPLAY 'ESCAPE VELOCITY TOO LARGE TO REPRESENT FOR M = '
+001960             M ' AGAINST ' ARG-BODY-TEXT ' - REDUCE M OR CHECK '
+001961             'INPUT'
+001962         GO TO 3000-COMPUTE-V-EXIT
+001963     END-IF.
+001970     COMPUTE V-RATIO ROUNDED = V-MPS / EARTH-V-CONST.
+001980     COMPUTE V-KMS ROUNDED = V-MPS / 1000.
+001990     COMPUTE V-MPH ROUNDED = V-MPS * MPS-TO-MPH-CONST.
+001995     MOVE V-RATIO TO V2.
+002000 3000-COMPUTE-V-EXIT.
+002010     EXIT.
+002020
+002030******************************************************************
+002040*    4000-WRITE-AUDIT-LOG - APPEND A LINE TO CALCVLOG WITH THE   *
+002050*    DATE, TIME, ARG SUPPLIED, AND RESULTING V2 FOR THIS RUN.    *
+002060*    THE LOG IS OPENED EXTEND (APPEND); IF IT DOES NOT YET       *
+002070*    EXIST, STATUS 35 COMES BACK AND IT IS OPENED OUTPUT SO      *
+002080*    THE FIRST RUN CREATES IT.                                  *
+002090******************************************************************
+002100 4000-WRITE-AUDIT-LOG.
+002110     OPEN EXTEND AUDIT-LOG.
+002120     IF WS-LOG-NOT-FOUND
+002130         OPEN OUTPUT AUDIT-LOG
+002140     END-IF.
+002150     IF NOT WS-LOG-OK
+002160         DISPLAY 'CALCV - UNABLE TO OPEN CALCVLOG, STATUS = '
+002170             WS-LOG-STATUS
+002180         GO TO 4000-WRITE-AUDIT-LOG-EXIT
+002190     END-IF.
+002200
+002210     MOVE SPACES TO CALCV-LOG-RECORD.
+002220     MOVE WS-RUN-DATE TO LOG-DATE.
+002230     ACCEPT LOG-TIME FROM TIME.
+002240     MOVE ARG(1:20) TO LOG-ARG.
+002250     MOVE V2 TO LOG-V2.
+002260     WRITE CALCV-LOG-RECORD.
+002270     CLOSE AUDIT-LOG.
+002280 4000-WRITE-AUDIT-LOG-EXIT.
+002290     EXIT.
+002300
+002310******************************************************************
+002320*    5000-PRINT-REPORT - DISPLAY A HEADED REPORT WITH THE INPUT  *
+002330*    MASS MULTIPLE, THE BODY ASSUMED, THE COMPUTED ESCAPE        *
+002340*    VELOCITY IN KM/S AND MPH, AND THE RUN DATE, AND WRITE THE   *
+002350*    SAME LINES TO CALCVRPT SO THE REPORT CAN GO STRAIGHT INTO   *
+002360*    A MEMO.  THE FILE IS APPENDED TO (EXTEND) SO A RUN'S        *
+002370*    REPORT DOES NOT ERASE THE ONES BEFORE IT.                  *
+002380******************************************************************
+002390 5000-PRINT-REPORT.
+002400     OPEN EXTEND REPORT-FILE.
+002410     IF WS-RPT-NOT-FOUND
+002420         OPEN OUTPUT REPORT-FILE
+002430     END-IF.
+002440     IF NOT WS-RPT-OK
+002450         DISPLAY 'CALCV - UNABLE TO OPEN CALCVRPT, STATUS = '
+002460             WS-RPT-STATUS
+002470         GO TO 5000-PRINT-REPORT-EXIT
+002480     END-IF.
+002490
+002500     MOVE SPACES TO RPT-LINE.
+002510     STRING 'CALCULATE-V ESCAPE VELOCITY REPORT - RUN DATE '
+002520         RUN-DATE-YYYY '-' RUN-DATE-MM '-' RUN-DATE-DD
+002530         DELIMITED BY SIZE INTO RPT-LINE
+002540     END-STRING.
+002550     PERFORM 5100-EMIT-LINE THRU 5100-EMIT-LINE-EXIT.
+002560
+002570     MOVE SPACES TO RPT-LINE.
+002580     STRING 'MASS MULTIPLE (M): ' ARG-M-TEXT
+002590         '   BODY ASSUMED: ' ARG-BODY-TEXT
+002600         DELIMITED BY SIZE INTO RPT-LINE
+002610     END-STRING.
+002620     PERFORM 5100-EMIT-LINE THRU 5100-EMIT-LINE-EXIT.
+002630
+002640     MOVE SPACES TO RPT-LINE.
+002650     MOVE V-KMS TO V-KMS-EDIT.
+002660     MOVE V-MPH TO V-MPH-EDIT.
+002670     STRING 'ESCAPE VELOCITY: ' V-KMS-EDIT ' KM/S   '
+002680         V-MPH-EDIT ' MPH   (' V2 ' X EARTH)'
+002690         DELIMITED BY SIZE INTO RPT-LINE
+002700     END-STRING.
+002710     PERFORM 5100-EMIT-LINE THRU 5100-EMIT-LINE-EXIT.
+002720
+002730     MOVE SPACES TO RPT-LINE.
+002740     PERFORM 5100-EMIT-LINE THRU 5100-EMIT-LINE-EXIT.
+002750     CLOSE REPORT-FILE.
+002760 5000-PRINT-REPORT-EXIT.
+002770     EXIT.
+002780
+002790******************************************************************
+002800*    5100-EMIT-LINE - DISPLAY AND WRITE ONE REPORT LINE          *
+002810******************************************************************
+002820 5100-EMIT-LINE.
+002830     DISPLAY RPT-LINE.
+002840     WRITE CALCV-REPORT-LINE.
+002850 5100-EMIT-LINE-EXIT.
+002860     EXIT.
