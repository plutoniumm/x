@@ -0,0 +1,172 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  CALCVCHK                                      *
+000040*                                                                *
+000050*    AUTHOR.      D. L. RENARD                                  *
+000060*    INSTALLATION. SURVEY SYSTEMS GROUP                         *
+000070*    DATE-WRITTEN. 2026-08-08                                   *
+000080*                                                                *
+000090*    REMARKS.                                                   *
+000100*    SELF-CHECK RECONCILIATION FOR CALCULATE-V.  G IS HAND-      *
+000110*    TRUNCATED TO 14 DECIMAL PLACES AND EACH BODY'S RADIUS IS    *
+000120*    A FIXED INTEGER METERS VALUE, SO SMALL PRECISION CHOICES    *
+000130*    COULD SILENTLY DRIFT THE COMPUTED V2 AWAY FROM THE TRUE     *
+000140*    RATIO OVER TIME.  THIS PROGRAM RUNS THE SAME ESCAPE-        *
+000150*    VELOCITY FORMULA CALCV USES AGAINST A SMALL TABLE OF KNOWN  *
+000160*    REFERENCE CASES (M=1 AGAINST EARTH MUST COME BACK 1.00,     *
+000170*    SINCE THAT IS EARTH AGAINST ITSELF) AND FLAGS A WARNING     *
+000180*    WHEN A COMPUTED RESULT DEVIATES FROM THE EXPECTED VALUE BY  *
+000190*    MORE THAN WS-TOLERANCE, SO A PRECISION REGRESSION IS        *
+000200*    CAUGHT BY THIS RUN INSTEAD OF SOMEONE NOTICING THE NUMBERS  *
+000210*    LOOK "A LITTLE OFF" MONTHS LATER.                          *
+000220*                                                                *
+000230*    MODIFICATION HISTORY                                       *
+000240*    DATE       INIT  DESCRIPTION                                *
+000250*    2026-08-08 DLR   ORIGINAL.                                  *
+000260*                                                                *
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.  CALCVCHK.
+000300 AUTHOR.      D. L. RENARD.
+000310 INSTALLATION. SURVEY SYSTEMS GROUP.
+000320 DATE-WRITTEN. 2026-08-08.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.  IBM-370.
+000380 OBJECT-COMPUTER.  IBM-370.
+000390
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420******************************************************************
+000430*    REFERENCE CASES - MASS MULTIPLE, BODY CODE, AND THE V2     *
+000440*    THE CURRENT FORMULA AND CONSTANTS ARE EXPECTED TO PRODUCE.  *
+000450******************************************************************
+000460 01  CALCV-REFCASE-INIT-TABLE.
+000470     05  FILLER.
+000480         10  FILLER          PIC 9(10)V9(04) VALUE 1.0000.
+000490         10  FILLER          PIC X(08)       VALUE 'EARTH'.
+000500         10  FILLER          PIC 9(05)V9(02) VALUE 1.00.
+000510     05  FILLER.
+000520         10  FILLER          PIC 9(10)V9(04) VALUE 1.0000.
+000530         10  FILLER          PIC X(08)       VALUE 'MARS'.
+000540         10  FILLER          PIC 9(05)V9(02) VALUE 0.45.
+000550     05  FILLER.
+000560         10  FILLER          PIC 9(10)V9(04) VALUE 1.0000.
+000570         10  FILLER          PIC X(08)       VALUE 'MOON'.
+000580         10  FILLER          PIC 9(05)V9(02) VALUE 0.21.
+000590
+000600 01  CALCV-REFCASE-TABLE REDEFINES CALCV-REFCASE-INIT-TABLE.
+000610     05  CALCV-REFCASE-ENTRY OCCURS 3 TIMES
+000620                 INDEXED BY CALCV-REFCASE-IDX.
+000630         10  REFCASE-M               PIC 9(10)V9(04).
+000640         10  REFCASE-BODY            PIC X(08).
+000650         10  REFCASE-EXPECTED-V2     PIC 9(05)V9(02).
+000660
+000670 01  CALCV-REFCASE-COUNT         PIC 9(02) VALUE 3.
+000680 01  WS-TOLERANCE                PIC 9(01)V9(02) VALUE 0.02.
+000690
+000700 COPY CALCVBD.
+000710
+000720 01  G                           PIC 9(16)V9(14) VALUE
+000730                                     0.00000000006674.
+000740 01  EARTH-V-CONST               PIC 9(10)V9(02) VALUE
+000750                                     0000011160.53.
+000760
+000770 01  WS-SWITCHES.
+000780     05  WS-BODY-FOUND-SW        PIC X(01)      VALUE 'N'.
+000790         88  WS-BODY-FOUND       VALUE 'Y'.
+000800
+000810 01  WS-COUNTERS.
+000820     05  WS-CASES-CHECKED        PIC 9(02) COMP VALUE ZERO.
+000830     05  WS-WARNING-COUNT        PIC 9(02) COMP VALUE ZERO.
+000840
+000850 01  WS-COMPUTE-FIELDS.
+000860     05  V-MPS                   PIC 9(05)V9(02).
+000870     05  V2                      PIC 9(05)V9(02).
+000880     05  WS-DEVIATION            PIC 9(05)V9(02).
+000890
+000900 PROCEDURE DIVISION.
+000910
+000920 0000-MAINLINE.
+000930     DISPLAY 'CALCVCHK - SELF-CHECK RECONCILIATION STARTING'.
+000940     PERFORM 2000-CHECK-CASE THRU 2000-CHECK-CASE-EXIT
+000950         VARYING CALCV-REFCASE-IDX FROM 1 BY 1
+000960         UNTIL CALCV-REFCASE-IDX > CALCV-REFCASE-COUNT.
+000970     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000980     STOP RUN.
+000990
+001000******************************************************************
+001010*    2000-CHECK-CASE - RUN THE CALCV FORMULA FOR ONE REFERENCE   *
+001020*    CASE AND COMPARE THE RESULT AGAINST ITS EXPECTED V2         *
+001030******************************************************************
+001040 2000-CHECK-CASE.
+001050     ADD 1 TO WS-CASES-CHECKED.
+001060     PERFORM 2100-LOOKUP-BODY THRU 2100-LOOKUP-BODY-EXIT.
+001070     IF NOT WS-BODY-FOUND
+001080         DISPLAY 'CALCVCHK - UNKNOWN BODY CODE - '
+001090             REFCASE-BODY (CALCV-REFCASE-IDX)
+001100         GO TO 2000-CHECK-CASE-EXIT
+001110     END-IF.
+001120
+001130     COMPUTE V-MPS ROUNDED =
+001140         FUNCTION SQRT((2 * G * REFCASE-M (CALCV-REFCASE-IDX) *
+001150             CALCV-BODY-MASS (CALCV-BODY-IDX))
+001160             / CALCV-BODY-RADIUS (CALCV-BODY-IDX)).
+001170     COMPUTE V2 ROUNDED = V-MPS / EARTH-V-CONST.
+001180
+001190     IF V2 NOT < REFCASE-EXPECTED-V2 (CALCV-REFCASE-IDX)
+001200         COMPUTE WS-DEVIATION =
+001210             V2 - REFCASE-EXPECTED-V2 (CALCV-REFCASE-IDX)
+001220     ELSE
+001230         COMPUTE WS-DEVIATION =
+001240             REFCASE-EXPECTED-V2 (CALCV-REFCASE-IDX) - V2
+001250     END-IF.
+001260
+001270     IF WS-DEVIATION > WS-TOLERANCE
+001280         ADD 1 TO WS-WARNING-COUNT
+001290         DISPLAY '*** WARNING *** CALCVCHK - M = '
+001300             REFCASE-M (CALCV-REFCASE-IDX) ' BODY = '
+001310             REFCASE-BODY (CALCV-REFCASE-IDX) ' EXPECTED V2 = '
+001320             REFCASE-EXPECTED-V2 (CALCV-REFCASE-IDX)
+001330             ' COMPUTED V2 = ' V2
+001340     ELSE
+001350         DISPLAY 'CALCVCHK - OK - M = '
+001360             REFCASE-M (CALCV-REFCASE-IDX) ' BODY = '
+001370             REFCASE-BODY (CALCV-REFCASE-IDX) ' V2 = ' V2
+001380     END-IF.
+001390 2000-CHECK-CASE-EXIT.
+001400     EXIT.
+001410
+001420******************************************************************
+001430*    2100-LOOKUP-BODY - FIND THE REFERENCE CASE'S BODY IN THE    *
+001440*    CALCVBD TABLE                                               *
+001450******************************************************************
+001460 2100-LOOKUP-BODY.
+001470     MOVE 'N' TO WS-BODY-FOUND-SW.
+001480     SET CALCV-BODY-IDX TO 1.
+001490     SEARCH CALCV-BODY-ENTRY
+001500         AT END
+001510             MOVE 'N' TO WS-BODY-FOUND-SW
+001520         WHEN CALCV-BODY-CODE (CALCV-BODY-IDX) =
+001530                 REFCASE-BODY (CALCV-REFCASE-IDX)
+001540             MOVE 'Y' TO WS-BODY-FOUND-SW
+001550     END-SEARCH.
+001560 2100-LOOKUP-BODY-EXIT.
+001570     EXIT.
+001580
+001590******************************************************************
+001600*    9000-TERMINATE - SUMMARIZE THE RUN AND SET A RETURN CODE    *
+001610*    A DOWNSTREAM JOB STEP CAN CONDITION ON                      *
+001620******************************************************************
+001630 9000-TERMINATE.
+001640     DISPLAY 'CALCVCHK - CASES CHECKED = ' WS-CASES-CHECKED.
+001650     DISPLAY 'CALCVCHK - WARNINGS      = ' WS-WARNING-COUNT.
+001660     IF WS-WARNING-COUNT > ZERO
+001670         MOVE 4 TO RETURN-CODE
+001680     ELSE
+001690         MOVE 0 TO RETURN-CODE
+001700     END-IF.
+001710 9000-TERMINATE-EXIT.
+001720     EXIT.
