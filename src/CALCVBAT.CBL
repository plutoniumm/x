@@ -0,0 +1,404 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  CALCVBAT                                      *
+000040*                                                                *
+000050*    AUTHOR.      D. L. RENARD                                  *
+000060*    INSTALLATION. SURVEY SYSTEMS GROUP                         *
+000070*    DATE-WRITTEN. 2026-08-08                                   *
+000080*                                                                *
+000090*    REMARKS.                                                   *
+000100*    BATCH WORKLIST DRIVER FOR CALCULATE-V.  READS A            *
+000110*    SEQUENTIAL FILE OF MASS MULTIPLES (WORKLIST), RUNS EACH     *
+000120*    ONE THROUGH THE SAME ESCAPE-VELOCITY CALCULATION AS THE     *
+000130*    INTERACTIVE CALCV PROGRAM, AND WRITES A MATCHING FILE OF    *
+000140*    RESULTS (RESULTS) SO A WHOLE WORKLIST CAN BE RUN IN ONE     *
+000150*    JOB INSTEAD OF ONE COMMAND-LINE INVOCATION PER VALUE.       *
+000160*                                                                *
+000170*    MODIFICATION HISTORY                                       *
+000180*    DATE       INIT  DESCRIPTION                                *
+000190*    2026-08-08 DLR   ORIGINAL.                                  *
+000200*    2026-08-08 DLR   CHECKPOINT PROGRESS TO CALCVCKP EVERY      *
+000210*                     CKPT-INTERVAL RECORDS AND RESTART FROM     *
+000220*                     THE LAST CHECKPOINT WHEN ONE IS FOUND      *
+000230*                     LEFT IN-PROGRESS, INSTEAD OF ALWAYS        *
+000240*                     REPROCESSING THE WHOLE WORKLIST.           *
+000250*    2026-08-09 DLR   DERIVE THE RESTART POINT FROM THE RESULTS  *
+000260*                     ALREADY WRITTEN RATHER THAN THE           *
+000270*                     INTERVAL-GRAINED CHECKPOINT, SO A RECORD   *
+000280*                     WRITTEN BETWEEN CHECKPOINTS IS NEVER       *
+000290*                     REPROCESSED AND DUPLICATED ON RESTART.     *
+000300*    2026-08-09 DLR   LOOK UP WORK-BODY-CODE IN CALCVBD INSTEAD  *
+000310*                     OF ALWAYS ASSUMING EARTH, SO THE NIGHTLY   *
+000320*                     WORKLIST HONORS A BODY CODE THE SAME WAY   *
+000330*                     CALCV AND CALCVCMP ALREADY DO.             *
+000340*    2026-08-09 DLR   SKIP AND COUNT A ZERO MASS MULTIPLE THE    *
+000350*                     SAME WAY AN UNKNOWN BODY CODE IS SKIPPED,  *
+000360*                     AND FLAG A COMPUTED VELOCITY TOO LARGE TO  *
+000370*                     REPRESENT AS ANOTHER SKIP CATEGORY, SO A   *
+000380*                     BLANK OR OVERSIZED WORKLIST RECORD CANNOT  *
+000390*                     BE WRITTEN TO RESULTS AS A FABRICATED      *
+000400*                     RESULT.                                    *
+000410*                                                                *
+000420******************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID.  CALCVBAT.
+000450 AUTHOR.      D. L. RENARD.
+000460 INSTALLATION. SURVEY SYSTEMS GROUP.
+000470 DATE-WRITTEN. 2026-08-08.
+000480 DATE-COMPILED.
+000490
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER.  IBM-370.
+000530 OBJECT-COMPUTER.  IBM-370.
+000540
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT WORKLIST ASSIGN TO WORKLIST
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-WORKLIST-STATUS.
+000600     SELECT RESULTS ASSIGN TO RESULTS
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-RESULTS-STATUS.
+000630     SELECT CHECKPOINT-FILE ASSIGN TO CALCVCKP
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-CKPT-STATUS.
+000660
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  WORKLIST
+000700     RECORDING MODE IS F.
+000710 COPY CALCVWK.
+000720
+000730 FD  RESULTS
+000740     RECORDING MODE IS F.
+000750 COPY CALCVRS.
+000760
+000770 FD  CHECKPOINT-FILE
+000780     RECORDING MODE IS F.
+000790 COPY CALCVCK.
+000800
+000810 WORKING-STORAGE SECTION.
+000820 01  WS-WORKLIST-STATUS          PIC X(02).
+000830     88  WS-WORKLIST-OK          VALUE '00'.
+000840     88  WS-WORKLIST-EOF         VALUE '10'.
+000850 01  WS-RESULTS-STATUS           PIC X(02).
+000860     88  WS-RESULTS-OK           VALUE '00'.
+000870     88  WS-RESULTS-EOF          VALUE '10'.
+000880 01  WS-CKPT-STATUS              PIC X(02).
+000890     88  WS-CKPT-OK              VALUE '00'.
+000900     88  WS-CKPT-NOT-FOUND       VALUE '35'.
+000910
+000920 01  WS-SWITCHES.
+000930     05  WS-EOF-SWITCH           PIC X(01)      VALUE 'N'.
+000940         88  WS-EOF              VALUE 'Y'.
+000950     05  WS-RESTART-SWITCH       PIC X(01)      VALUE 'N'.
+000960         88  WS-RESTARTING       VALUE 'Y'.
+000970     05  WS-RESULTS-COUNT-EOF-SW PIC X(01)      VALUE 'N'.
+000980         88  WS-RESULTS-COUNT-EOF VALUE 'Y'.
+000990     05  WS-BODY-FOUND-SW        PIC X(01)      VALUE 'N'.
+001000         88  WS-BODY-FOUND       VALUE 'Y'.
+001010     05  WS-V-OVERFLOW-SW        PIC X(01)      VALUE 'N'.
+001020         88  WS-V-OVERFLOW       VALUE 'Y'.
+001030
+001040 01  WS-COUNTERS.
+001050     05  WS-RECORDS-READ         PIC 9(07)      COMP VALUE ZERO.
+001060     05  WS-RECORDS-WRITTEN      PIC 9(07)      COMP VALUE ZERO.
+001070     05  WS-RESTART-COUNT        PIC 9(07)      COMP VALUE ZERO.
+001080     05  WS-SKIPPED-COUNT        PIC 9(07)      COMP VALUE ZERO.
+001090     05  WS-CKPT-INTERVAL        PIC 9(07)      COMP VALUE 2.
+001100     05  WS-CKPT-QUOTIENT        PIC 9(07)      COMP VALUE ZERO.
+001110     05  WS-CKPT-REMAINDER       PIC 9(07)      COMP VALUE ZERO.
+001120
+001130 01  WS-CALC-FIELDS.
+001140     05  WS-V           PIC 9(05)V9(02).
+001150     05  WS-G           PIC 9(16)V9(14) VALUE 0.00000000006674.
+001160     05  EARTH-V-CONST  PIC 9(10)V9(02) VALUE 0000011160.53.
+001170     05  WORK-BODY-CODE-RESOLVED PIC X(08).
+001180
+001190 COPY CALCVBD.
+001200
+001210 PROCEDURE DIVISION.
+001220
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001250     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+001260         UNTIL WS-EOF.
+001270     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001280     STOP RUN.
+001290
+001300******************************************************************
+001310*    1000-INITIALIZE - OPEN FILES, DETERMINE WHETHER THIS IS A   *
+001320*    RESTART FROM AN IN-PROGRESS CHECKPOINT, SKIP THE WORKLIST   *
+001330*    RECORDS ALREADY PROCESSED ON A RESTART, AND PRIME THE READ  *
+001340******************************************************************
+001350 1000-INITIALIZE.
+001360     OPEN INPUT WORKLIST.
+001370     IF NOT WS-WORKLIST-OK
+001380         DISPLAY 'CALCVBAT - UNABLE TO OPEN WORKLIST, STATUS = '
+001390             WS-WORKLIST-STATUS
+001400         MOVE 'Y' TO WS-EOF-SWITCH
+001410         GO TO 1000-INITIALIZE-EXIT
+001420     END-IF.
+001430
+001440     PERFORM 1050-DETERMINE-RESTART
+001450         THRU 1050-DETERMINE-RESTART-EXIT.
+001460
+001470     IF WS-RESTARTING
+001480         PERFORM 1075-COUNT-RESULTS THRU 1075-COUNT-RESULTS-EXIT
+001490     END-IF.
+001500
+001510     IF WS-RESTARTING
+001520         OPEN EXTEND RESULTS
+001530     ELSE
+001540         OPEN OUTPUT RESULTS
+001550     END-IF.
+001560     IF NOT WS-RESULTS-OK
+001570         DISPLAY 'CALCVBAT - UNABLE TO OPEN RESULTS, STATUS = '
+001580             WS-RESULTS-STATUS
+001590         MOVE 'Y' TO WS-EOF-SWITCH
+001600         GO TO 1000-INITIALIZE-EXIT
+001610     END-IF.
+001620
+001630     IF WS-RESTARTING
+001640         PERFORM 1100-SKIP-PROCESSED THRU 1100-SKIP-PROCESSED-EXIT
+001650         DISPLAY 'CALCVBAT - RESTARTING AFTER RECORD '
+001660             WS-RESTART-COUNT
+001670     END-IF.
+001680
+001690     PERFORM 2100-READ-WORKLIST THRU 2100-READ-WORKLIST-EXIT.
+001700 1000-INITIALIZE-EXIT.
+001710     EXIT.
+001720
+001730******************************************************************
+001740*    1050-DETERMINE-RESTART - LOOK FOR A CHECKPOINT LEFT BEHIND  *
+001750*    BY A PRIOR RUN.  A CHECKPOINT MARKED IN-PROGRESS MEANS THE  *
+001760*    LAST RUN DID NOT FINISH THE WORKLIST, SO THIS RUN RESTARTS. *
+001770*    NO CHECKPOINT, OR ONE MARKED COMPLETE, MEANS A FRESH RUN.   *
+001780*    THE EXACT RESUME POINT IS NOT TAKEN FROM THE CHECKPOINT     *
+001790*    ITSELF (CKPT-LAST-RECORD IS ONLY ACCURATE TO WITHIN         *
+001800*    CKPT-INTERVAL RECORDS) - 1075-COUNT-RESULTS DERIVES THE     *
+001810*    REAL RESUME POINT FROM RESULTS, THE AUTHORITATIVE RECORD OF *
+001820*    WHAT HAS ACTUALLY BEEN WRITTEN.                             *
+001830******************************************************************
+001840 1050-DETERMINE-RESTART.
+001850     MOVE 'N' TO WS-RESTART-SWITCH.
+001860     OPEN INPUT CHECKPOINT-FILE.
+001870     IF WS-CKPT-NOT-FOUND
+001880         GO TO 1050-DETERMINE-RESTART-EXIT
+001890     END-IF.
+001900     IF NOT WS-CKPT-OK
+001910         DISPLAY 'CALCVBAT - UNABLE TO OPEN CALCVCKP, STATUS = '
+001920             WS-CKPT-STATUS
+001930         GO TO 1050-DETERMINE-RESTART-EXIT
+001940     END-IF.
+001950
+001960     READ CHECKPOINT-FILE
+001970         AT END
+001980             CLOSE CHECKPOINT-FILE
+001990             GO TO 1050-DETERMINE-RESTART-EXIT
+002000     END-READ.
+002010     IF CKPT-IN-PROGRESS
+002020         MOVE 'Y' TO WS-RESTART-SWITCH
+002030         MOVE CKPT-SKIP-COUNT TO WS-SKIPPED-COUNT
+002040     END-IF.
+002050     CLOSE CHECKPOINT-FILE.
+002060 1050-DETERMINE-RESTART-EXIT.
+002070     EXIT.
+002080
+002090******************************************************************
+002100*    1075-COUNT-RESULTS - COUNT THE RESULT RECORDS A PRIOR RUN   *
+002110*    ALREADY WROTE, THEN ADD IN THE RECORDS THE CHECKPOINT SAYS  *
+002120*    WERE SKIPPED FOR AN UNKNOWN BODY CODE (THOSE NEVER REACH    *
+002130*    RESULTS), SO THE RESTART SKIPS EXACTLY THAT MANY WORKLIST   *
+002140*    RECORDS REGARDLESS OF WHERE THE LAST CKPT-INTERVAL          *
+002150*    CHECKPOINT FELL.  WITHOUT THIS, A RECORD ALREADY WRITTEN OR *
+002160*    SKIPPED WOULD BE REPROCESSED AND DUPLICATED ON RESTART.     *
+002170******************************************************************
+002180 1075-COUNT-RESULTS.
+002190     MOVE ZERO TO WS-RESTART-COUNT.
+002200     MOVE 'N' TO WS-RESULTS-COUNT-EOF-SW.
+002210     OPEN INPUT RESULTS.
+002220     IF NOT WS-RESULTS-OK
+002230         DISPLAY 'CALCVBAT - UNABLE TO OPEN RESULTS FOR RESTART '
+002240             'COUNT, STATUS = ' WS-RESULTS-STATUS
+002250         GO TO 1075-COUNT-RESULTS-EXIT
+002260     END-IF.
+002270     PERFORM 1076-COUNT-ONE-RESULT THRU 1076-COUNT-ONE-RESULT-EXIT
+002280         UNTIL WS-RESULTS-COUNT-EOF.
+002290     CLOSE RESULTS.
+002300     ADD WS-SKIPPED-COUNT TO WS-RESTART-COUNT.
+002310 1075-COUNT-RESULTS-EXIT.
+002320     EXIT.
+002330
+002340******************************************************************
+002350*    1076-COUNT-ONE-RESULT - READ AND COUNT ONE EXISTING RESULTS *
+002360*    RECORD                                                      *
+002370******************************************************************
+002380 1076-COUNT-ONE-RESULT.
+002390     READ RESULTS
+002400         AT END
+002410             MOVE 'Y' TO WS-RESULTS-COUNT-EOF-SW
+002420             GO TO 1076-COUNT-ONE-RESULT-EXIT
+002430     END-READ.
+002440     ADD 1 TO WS-RESTART-COUNT.
+002450 1076-COUNT-ONE-RESULT-EXIT.
+002460     EXIT.
+002470
+002480******************************************************************
+002490*    1100-SKIP-PROCESSED - RE-READ AND DISCARD THE WORKLIST      *
+002500*    RECORDS ALREADY WRITTEN TO RESULTS BY A PRIOR RUN, SINCE    *
+002510*    WORKLIST IS A PLAIN SEQUENTIAL FILE WITH NO WAY TO POSITION *
+002520*    DIRECTLY TO A GIVEN RECORD NUMBER.                          *
+002530******************************************************************
+002540 1100-SKIP-PROCESSED.
+002550     PERFORM 2100-READ-WORKLIST THRU 2100-READ-WORKLIST-EXIT
+002560         UNTIL WS-EOF
+002570         OR WS-RECORDS-READ NOT < WS-RESTART-COUNT.
+002580 1100-SKIP-PROCESSED-EXIT.
+002590     EXIT.
+002600
+002610******************************************************************
+002620*    2000-PROCESS-RECORD - COMPUTE V2 FOR ONE WORKLIST RECORD,   *
+002630*    THEN CHECKPOINT PROGRESS EVERY CKPT-INTERVAL RECORDS SO A   *
+002640*    JOB THAT ABENDS PARTWAY THROUGH CAN BE RESTARTED WITHOUT    *
+002650*    REPROCESSING WORK ALREADY WRITTEN TO RESULTS.  A RECORD     *
+002660*    SKIPPED FOR A ZERO MASS MULTIPLE, AN UNKNOWN BODY CODE, OR  *
+002670*    AN ESCAPE VELOCITY TOO LARGE TO REPRESENT FORCES AN         *
+002680*    IMMEDIATE, OFF-INTERVAL CHECKPOINT SINCE A SKIP LEAVES NO   *
+002690*    RESULTS RECORD BEHIND TO RECONSTRUCT THE RESTART POINT      *
+002700*    FROM.                                                       *
+002710******************************************************************
+002720 2000-PROCESS-RECORD.
+002730     IF WORK-M = ZERO
+002740         DISPLAY 'CALCVBAT - SKIPPING ZERO MASS MULTIPLE, RECORD '
+002750             WS-RECORDS-READ
+002760         ADD 1 TO WS-SKIPPED-COUNT
+002770         PERFORM 2200-WRITE-CHECKPOINT
+002780             THRU 2200-WRITE-CHECKPOINT-EXIT
+002790         GO TO 2000-SKIP-CKPT
+002800     END-IF.
+002810
+002820     MOVE WORK-BODY-CODE TO WORK-BODY-CODE-RESOLVED.
+002830     IF WORK-BODY-CODE-RESOLVED = SPACES
+002840         MOVE 'EARTH' TO WORK-BODY-CODE-RESOLVED
+002850     END-IF.
+002860     PERFORM 2050-LOOKUP-BODY THRU 2050-LOOKUP-BODY-EXIT.
+002870     IF NOT WS-BODY-FOUND
+002880         DISPLAY 'CALCVBAT - UNKNOWN BODY CODE, RECORD '
+002890             WS-RECORDS-READ ' - ' WORK-BODY-CODE-RESOLVED
+002900         ADD 1 TO WS-SKIPPED-COUNT
+002910         PERFORM 2200-WRITE-CHECKPOINT
+002920             THRU 2200-WRITE-CHECKPOINT-EXIT
+002930         GO TO 2000-SKIP-CKPT
+002940     END-IF.
+002950
+002960     MOVE 'N' TO WS-V-OVERFLOW-SW.
+002970     COMPUTE WS-V ROUNDED =
+002980         FUNCTION SQRT((2 * WS-G * WORK-M *
+002990             CALCV-BODY-MASS (CALCV-BODY-IDX))
+003000             / CALCV-BODY-RADIUS (CALCV-BODY-IDX))
+003010         ON SIZE ERROR
+003020             MOVE 'Y' TO WS-V-OVERFLOW-SW
+003030     END-COMPUTE.
+003040     IF WS-V-OVERFLOW
+003050         DISPLAY 'CALCVBAT - ESCAPE VELOCITY TOO LARGE, RECORD '
+003060             WS-RECORDS-READ ' - M = ' WORK-M
+003070         ADD 1 TO WS-SKIPPED-COUNT
+003080         PERFORM 2200-WRITE-CHECKPOINT
+003090             THRU 2200-WRITE-CHECKPOINT-EXIT
+003100         GO TO 2000-SKIP-CKPT
+003110     END-IF.
+003120     COMPUTE WS-V ROUNDED = WS-V / EARTH-V-CONST.
+003130     MOVE SPACES TO CALCV-RESULT-RECORD.
+003140     MOVE WORK-M TO RESULT-M.
+003150     MOVE WS-V TO RESULT-V2.
+003160     WRITE CALCV-RESULT-RECORD.
+003170     ADD 1 TO WS-RECORDS-WRITTEN.
+003180
+003190 2000-SKIP-CKPT.
+003200     DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+003210         GIVING WS-CKPT-QUOTIENT
+003220         REMAINDER WS-CKPT-REMAINDER.
+003230     IF WS-CKPT-REMAINDER = ZERO
+003240         PERFORM 2200-WRITE-CHECKPOINT
+003250             THRU 2200-WRITE-CHECKPOINT-EXIT
+003260     END-IF.
+003270
+003280     PERFORM 2100-READ-WORKLIST THRU 2100-READ-WORKLIST-EXIT.
+003290 2000-PROCESS-RECORD-EXIT.
+003300     EXIT.
+003310
+003320******************************************************************
+003330*    2050-LOOKUP-BODY - FIND THIS RECORD'S BODY CODE IN THE      *
+003340*    CALCVBD REFERENCE TABLE                                     *
+003350******************************************************************
+003360 2050-LOOKUP-BODY.
+003370     MOVE 'N' TO WS-BODY-FOUND-SW.
+003380     SET CALCV-BODY-IDX TO 1.
+003390     SEARCH CALCV-BODY-ENTRY
+003400         AT END
+003410             MOVE 'N' TO WS-BODY-FOUND-SW
+003420         WHEN CALCV-BODY-CODE (CALCV-BODY-IDX) =
+003430                 WORK-BODY-CODE-RESOLVED
+003440             MOVE 'Y' TO WS-BODY-FOUND-SW
+003450     END-SEARCH.
+003460 2050-LOOKUP-BODY-EXIT.
+003470     EXIT.
+003480
+003490******************************************************************
+003500*    2100-READ-WORKLIST - READ THE NEXT WORKLIST RECORD         *
+003510******************************************************************
+003520 2100-READ-WORKLIST.
+003530     READ WORKLIST
+003540         AT END
+003550             MOVE 'Y' TO WS-EOF-SWITCH
+003560             GO TO 2100-READ-WORKLIST-EXIT
+003570     END-READ.
+003580     ADD 1 TO WS-RECORDS-READ.
+003590 2100-READ-WORKLIST-EXIT.
+003600     EXIT.
+003610
+003620******************************************************************
+003630*    2200-WRITE-CHECKPOINT - RECORD THE NUMBER OF WORKLIST       *
+003640*    RECORDS READ SO FAR, AND HOW MANY OF THOSE WERE SKIPPED FOR *
+003650*    AN UNKNOWN BODY CODE, AS AN IN-PROGRESS CHECKPOINT.  THE    *
+003660*    CHECKPOINT FILE HOLDS ONE RECORD AND IS REWRITTEN EACH TIME.*
+003670******************************************************************
+003680 2200-WRITE-CHECKPOINT.
+003690     OPEN OUTPUT CHECKPOINT-FILE.
+003700     IF NOT WS-CKPT-OK
+003710         DISPLAY 'CALCVBAT - UNABLE TO WRITE CALCVCKP, STATUS = '
+003720             WS-CKPT-STATUS
+003730         GO TO 2200-WRITE-CHECKPOINT-EXIT
+003740     END-IF.
+003750     MOVE SPACES TO CALCV-CHECKPOINT-RECORD.
+003760     MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD.
+003770     MOVE WS-SKIPPED-COUNT TO CKPT-SKIP-COUNT.
+003780     MOVE 'I' TO CKPT-STATUS.
+003790     WRITE CALCV-CHECKPOINT-RECORD.
+003800     CLOSE CHECKPOINT-FILE.
+003810 2200-WRITE-CHECKPOINT-EXIT.
+003820     EXIT.
+003830
+003840******************************************************************
+003850*    9000-TERMINATE - CLOSE FILES, MARK THE CHECKPOINT COMPLETE, *
+003860*    AND REPORT COUNTS                                           *
+003870******************************************************************
+003880 9000-TERMINATE.
+003890     CLOSE WORKLIST.
+003900     CLOSE RESULTS.
+003910     OPEN OUTPUT CHECKPOINT-FILE.
+003920     IF WS-CKPT-OK
+003930         MOVE SPACES TO CALCV-CHECKPOINT-RECORD
+003940         MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD
+003950         MOVE WS-SKIPPED-COUNT TO CKPT-SKIP-COUNT
+003960         MOVE 'C' TO CKPT-STATUS
+003970         WRITE CALCV-CHECKPOINT-RECORD
+003980         CLOSE CHECKPOINT-FILE
+003990     END-IF.
+004000     DISPLAY 'CALCVBAT - RECORDS READ    = ' WS-RECORDS-READ.
+004010     DISPLAY 'CALCVBAT - RECORDS WRITTEN = ' WS-RECORDS-WRITTEN.
+004020     DISPLAY 'CALCVBAT - RECORDS SKIPPED = ' WS-SKIPPED-COUNT.
+004030 9000-TERMINATE-EXIT.
+004040     EXIT.
