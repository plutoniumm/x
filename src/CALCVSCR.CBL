@@ -0,0 +1,312 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  CALCVSCR                                      *
+000040*                                                                *
+000050*    AUTHOR.      D. L. RENARD                                  *
+000060*    INSTALLATION. SURVEY SYSTEMS GROUP                         *
+000070*    DATE-WRITTEN. 2026-08-09                                   *
+000080*                                                                *
+000090*    REMARKS.                                                   *
+000100*    INTERACTIVE MULTI-VALUE ENTRY SCREEN FOR CALCULATE-V.       *
+000110*    LETS AN OPERATOR KEY IN UP TO FIVE MASS MULTIPLES (AND AN   *
+000120*    OPTIONAL BODY CODE FOR EACH) IN ONE SITTING, INSTEAD OF     *
+000130*    INVOKING CALCV FROM THE COMMAND LINE ONCE PER VALUE, AND    *
+000140*    THEN SHOWS ALL THE RESULTING V2 VALUES TOGETHER ON A        *
+000150*    SECOND SCREEN.  A BLANK MASS MULTIPLE LINE IS SIMPLY        *
+000160*    SKIPPED.                                                   *
+000170*                                                                *
+000180*    MODIFICATION HISTORY                                       *
+000190*    DATE       INIT  DESCRIPTION                                *
+000200*    2026-08-09 DLR   ORIGINAL.                                  *
+000210*    2026-08-09 DLR   FLAG AN ESCAPE VELOCITY TOO LARGE TO        *
+000220*                     REPRESENT AS ANOTHER ENTRY STATUS, SAME AS  *
+000230*                     INVALID AND UNKNOWN, INSTEAD OF LETTING THE *
+000240*                     RATIO FIELD SILENTLY WRAP.                  *
+000250*                                                                *
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.  CALCVSCR.
+000290 AUTHOR.      D. L. RENARD.
+000300 INSTALLATION. SURVEY SYSTEMS GROUP.
+000310 DATE-WRITTEN. 2026-08-09.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.  IBM-370.
+000370 OBJECT-COMPUTER.  IBM-370.
+000380
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410******************************************************************
+000420*    ENTRY LINES 1 THROUGH 5 - ONE MASS MULTIPLE AND BODY CODE   *
+000430*    PER LINE, AS KEYED BY THE OPERATOR                         *
+000440******************************************************************
+000450 01  WS-ENTRY-1-M            PIC X(10)  VALUE SPACES.
+000460 01  WS-ENTRY-1-BODY         PIC X(08)  VALUE SPACES.
+000470 01  WS-ENTRY-2-M            PIC X(10)  VALUE SPACES.
+000480 01  WS-ENTRY-2-BODY         PIC X(08)  VALUE SPACES.
+000490 01  WS-ENTRY-3-M            PIC X(10)  VALUE SPACES.
+000500 01  WS-ENTRY-3-BODY         PIC X(08)  VALUE SPACES.
+000510 01  WS-ENTRY-4-M            PIC X(10)  VALUE SPACES.
+000520 01  WS-ENTRY-4-BODY         PIC X(08)  VALUE SPACES.
+000530 01  WS-ENTRY-5-M            PIC X(10)  VALUE SPACES.
+000540 01  WS-ENTRY-5-BODY         PIC X(08)  VALUE SPACES.
+000550
+000560******************************************************************
+000570*    RESULT LINES 1 THROUGH 5 - THE V2 AND STATUS COMPUTED FOR   *
+000580*    THE MATCHING ENTRY LINE ABOVE                               *
+000590******************************************************************
+000600 01  WS-RESULT-1-V2          PIC ZZZZZZ.99.
+000610 01  WS-RESULT-1-STATUS      PIC X(09)  VALUE SPACES.
+000620 01  WS-RESULT-2-V2          PIC ZZZZZZ.99.
+000630 01  WS-RESULT-2-STATUS      PIC X(09)  VALUE SPACES.
+000640 01  WS-RESULT-3-V2          PIC ZZZZZZ.99.
+000650 01  WS-RESULT-3-STATUS      PIC X(09)  VALUE SPACES.
+000660 01  WS-RESULT-4-V2          PIC ZZZZZZ.99.
+000670 01  WS-RESULT-4-STATUS      PIC X(09)  VALUE SPACES.
+000680 01  WS-RESULT-5-V2          PIC ZZZZZZ.99.
+000690 01  WS-RESULT-5-STATUS      PIC X(09)  VALUE SPACES.
+000700
+000710******************************************************************
+000720*    CURRENT-ENTRY WORKING FIELDS - THE ONE SHARED SET OF        *
+000730*    FIELDS 2500-COMPUTE-ENTRY WORKS AGAINST, LOADED FROM AND    *
+000740*    UNLOADED BACK TO WHICHEVER ENTRY/RESULT LINE IS CURRENT     *
+000750******************************************************************
+000760 01  WS-CURRENT-M-TEXT       PIC X(10)  VALUE SPACES.
+000770 01  WS-CURRENT-BODY-TEXT    PIC X(08)  VALUE SPACES.
+000780 01  WS-CURRENT-V2           PIC ZZZZZZ.99.
+000790 01  WS-CURRENT-STATUS       PIC X(09)  VALUE SPACES.
+000800
+000810 01  M                       PIC 9(10)V9(04).
+000820 01  V-MPS                   PIC 9(05)V9(02).
+000830 01  G                       PIC 9(16)V9(14) VALUE
+000840                                 0.00000000006674.
+000850 01  EARTH-V-CONST           PIC 9(10)V9(02) VALUE 0000011160.53.
+000860
+000870 01  WS-SWITCHES.
+000880     05  WS-BODY-FOUND-SW    PIC X(01)      VALUE 'N'.
+000890         88  WS-BODY-FOUND   VALUE 'Y'.
+000900     05  WS-M-VALID-SW       PIC X(01)      VALUE 'N'.
+000910         88  WS-M-VALID      VALUE 'Y'.
+000920     05  WS-V-OVERFLOW-SW    PIC X(01)      VALUE 'N'.
+000930         88  WS-V-OVERFLOW   VALUE 'Y'.
+000940
+000950 01  WS-NUMVAL-CHECK         PIC S9(04)      COMP.
+000960 01  WS-M-SIGNED             PIC S9(10)V9(04).
+000970
+000980 COPY CALCVBD.
+000990
+001000 SCREEN SECTION.
+001010******************************************************************
+001020*    CALCV-ENTRY-SCREEN - OPERATOR KEYS IN UP TO FIVE MASS       *
+001030*    MULTIPLES AND OPTIONAL BODY CODES                          *
+001040******************************************************************
+001050 01  CALCV-ENTRY-SCREEN.
+001060     05  BLANK SCREEN.
+001070     05  LINE 1 COLUMN 1  VALUE 'CALCULATE-V - MULTI-VALUE ENTRY'.
+001080     05  LINE 2 COLUMN 1
+001090         VALUE 'ENTER UP TO 5 MASS MULTIPLES.  BLANK = SKIP.'.
+001100     05  LINE 4 COLUMN 1  VALUE 'LINE   MASS MULTIPLE  BODY CODE'.
+001110     05  LINE 5  COLUMN 1  VALUE '1'.
+001120     05  LINE 5  COLUMN 8  PIC X(10) USING WS-ENTRY-1-M.
+001130     05  LINE 5  COLUMN 20 PIC X(08) USING WS-ENTRY-1-BODY.
+001140     05  LINE 6  COLUMN 1  VALUE '2'.
+001150     05  LINE 6  COLUMN 8  PIC X(10) USING WS-ENTRY-2-M.
+001160     05  LINE 6  COLUMN 20 PIC X(08) USING WS-ENTRY-2-BODY.
+001170     05  LINE 7  COLUMN 1  VALUE '3'.
+001180     05  LINE 7  COLUMN 8  PIC X(10) USING WS-ENTRY-3-M.
+001190     05  LINE 7  COLUMN 20 PIC X(08) USING WS-ENTRY-3-BODY.
+001200     05  LINE 8  COLUMN 1  VALUE '4'.
+001210     05  LINE 8  COLUMN 8  PIC X(10) USING WS-ENTRY-4-M.
+001220     05  LINE 8  COLUMN 20 PIC X(08) USING WS-ENTRY-4-BODY.
+001230     05  LINE 9  COLUMN 1  VALUE '5'.
+001240     05  LINE 9  COLUMN 8  PIC X(10) USING WS-ENTRY-5-M.
+001250     05  LINE 9  COLUMN 20 PIC X(08) USING WS-ENTRY-5-BODY.
+001260
+001270******************************************************************
+001280*    CALCV-RESULTS-SCREEN - ALL FIVE RESULTS SHOWN TOGETHER      *
+001290******************************************************************
+001300 01  CALCV-RESULTS-SCREEN.
+001310     05  BLANK SCREEN.
+001320     05  LINE 1 COLUMN 1  VALUE 'CALCULATE-V - RESULTS'.
+001330     05  LINE 3  COLUMN 1
+001340         VALUE 'LINE   MASS MULT   BODY CODE   V2        STATUS'.
+001350     05  LINE 4  COLUMN 1  VALUE '1'.
+001360     05  LINE 4  COLUMN 8  PIC X(10)      USING WS-ENTRY-1-M.
+001370     05  LINE 4  COLUMN 20 PIC X(08)      USING WS-ENTRY-1-BODY.
+001380     05  LINE 4  COLUMN 30 PIC ZZZZZZ.99  USING WS-RESULT-1-V2.
+001390     05  LINE 4  COLUMN 42 PIC X(09) USING WS-RESULT-1-STATUS.
+001400     05  LINE 5  COLUMN 1  VALUE '2'.
+001410     05  LINE 5  COLUMN 8  PIC X(10)      USING WS-ENTRY-2-M.
+001420     05  LINE 5  COLUMN 20 PIC X(08)      USING WS-ENTRY-2-BODY.
+001430     05  LINE 5  COLUMN 30 PIC ZZZZZZ.99  USING WS-RESULT-2-V2.
+001440     05  LINE 5  COLUMN 42 PIC X(09) USING WS-RESULT-2-STATUS.
+001450     05  LINE 6  COLUMN 1  VALUE '3'.
+001460     05  LINE 6  COLUMN 8  PIC X(10)      USING WS-ENTRY-3-M.
+001470     05  LINE 6  COLUMN 20 PIC X(08)      USING WS-ENTRY-3-BODY.
+001480     05  LINE 6  COLUMN 30 PIC ZZZZZZ.99  USING WS-RESULT-3-V2.
+001490     05  LINE 6  COLUMN 42 PIC X(09) USING WS-RESULT-3-STATUS.
+001500     05  LINE 7  COLUMN 1  VALUE '4'.
+001510     05  LINE 7  COLUMN 8  PIC X(10)      USING WS-ENTRY-4-M.
+001520     05  LINE 7  COLUMN 20 PIC X(08)      USING WS-ENTRY-4-BODY.
+001530     05  LINE 7  COLUMN 30 PIC ZZZZZZ.99  USING WS-RESULT-4-V2.
+001540     05  LINE 7  COLUMN 42 PIC X(09) USING WS-RESULT-4-STATUS.
+001550     05  LINE 8  COLUMN 1  VALUE '5'.
+001560     05  LINE 8  COLUMN 8  PIC X(10)      USING WS-ENTRY-5-M.
+001570     05  LINE 8  COLUMN 20 PIC X(08)      USING WS-ENTRY-5-BODY.
+001580     05  LINE 8  COLUMN 30 PIC ZZZZZZ.99  USING WS-RESULT-5-V2.
+001590     05  LINE 8  COLUMN 42 PIC X(09) USING WS-RESULT-5-STATUS.
+001600
+001610 PROCEDURE DIVISION.
+001620
+001630 0000-MAINLINE.
+001640     PERFORM 1000-ENTRY-SCREEN THRU 1000-ENTRY-SCREEN-EXIT.
+001650     PERFORM 2010-PROCESS-ENTRY-1 THRU 2010-PROCESS-ENTRY-1-EXIT.
+001660     PERFORM 2020-PROCESS-ENTRY-2 THRU 2020-PROCESS-ENTRY-2-EXIT.
+001670     PERFORM 2030-PROCESS-ENTRY-3 THRU 2030-PROCESS-ENTRY-3-EXIT.
+001680     PERFORM 2040-PROCESS-ENTRY-4 THRU 2040-PROCESS-ENTRY-4-EXIT.
+001690     PERFORM 2050-PROCESS-ENTRY-5 THRU 2050-PROCESS-ENTRY-5-EXIT.
+001700     PERFORM 3000-RESULTS-SCREEN THRU 3000-RESULTS-SCREEN-EXIT.
+001710     STOP RUN.
+001720
+001730******************************************************************
+001740*    1000-ENTRY-SCREEN - SHOW AND ACCEPT THE ENTRY SCREEN        *
+001750******************************************************************
+001760 1000-ENTRY-SCREEN.
+001770     DISPLAY CALCV-ENTRY-SCREEN.
+001780     ACCEPT CALCV-ENTRY-SCREEN.
+001790 1000-ENTRY-SCREEN-EXIT.
+001800     EXIT.
+001810
+001820******************************************************************
+001830*    2010-PROCESS-ENTRY-1 THROUGH 2050-PROCESS-ENTRY-5 - LOAD    *
+001840*    ONE ENTRY LINE INTO THE CURRENT-ENTRY FIELDS, RUN THE       *
+001850*    SHARED COMPUTE LOGIC, AND UNLOAD THE RESULT BACK TO THE     *
+001860*    MATCHING RESULT LINE.  A BLANK MASS MULTIPLE IS SKIPPED.    *
+001870******************************************************************
+001880 2010-PROCESS-ENTRY-1.
+001890     IF WS-ENTRY-1-M = SPACES
+001900         GO TO 2010-PROCESS-ENTRY-1-EXIT
+001910     END-IF.
+001920     MOVE WS-ENTRY-1-M TO WS-CURRENT-M-TEXT.
+001930     MOVE WS-ENTRY-1-BODY TO WS-CURRENT-BODY-TEXT.
+001940     PERFORM 2500-COMPUTE-ENTRY THRU 2500-COMPUTE-ENTRY-EXIT.
+001950     MOVE WS-CURRENT-V2 TO WS-RESULT-1-V2.
+001960     MOVE WS-CURRENT-STATUS TO WS-RESULT-1-STATUS.
+001970 2010-PROCESS-ENTRY-1-EXIT.
+001980     EXIT.
+001990
+002000 2020-PROCESS-ENTRY-2.
+002010     IF WS-ENTRY-2-M = SPACES
+002020         GO TO 2020-PROCESS-ENTRY-2-EXIT
+002030     END-IF.
+002040     MOVE WS-ENTRY-2-M TO WS-CURRENT-M-TEXT.
+002050     MOVE WS-ENTRY-2-BODY TO WS-CURRENT-BODY-TEXT.
+002060     PERFORM 2500-COMPUTE-ENTRY THRU 2500-COMPUTE-ENTRY-EXIT.
+002070     MOVE WS-CURRENT-V2 TO WS-RESULT-2-V2.
+002080     MOVE WS-CURRENT-STATUS TO WS-RESULT-2-STATUS.
+002090 2020-PROCESS-ENTRY-2-EXIT.
+002100     EXIT.
+002110
+002120 2030-PROCESS-ENTRY-3.
+002130     IF WS-ENTRY-3-M = SPACES
+002140         GO TO 2030-PROCESS-ENTRY-3-EXIT
+002150     END-IF.
+002160     MOVE WS-ENTRY-3-M TO WS-CURRENT-M-TEXT.
+002170     MOVE WS-ENTRY-3-BODY TO WS-CURRENT-BODY-TEXT.
+002180     PERFORM 2500-COMPUTE-ENTRY THRU 2500-COMPUTE-ENTRY-EXIT.
+002190     MOVE WS-CURRENT-V2 TO WS-RESULT-3-V2.
+002200     MOVE WS-CURRENT-STATUS TO WS-RESULT-3-STATUS.
+002210 2030-PROCESS-ENTRY-3-EXIT.
+002220     EXIT.
+002230
+002240 2040-PROCESS-ENTRY-4.
+002250     IF WS-ENTRY-4-M = SPACES
+002260         GO TO 2040-PROCESS-ENTRY-4-EXIT
+002270     END-IF.
+002280     MOVE WS-ENTRY-4-M TO WS-CURRENT-M-TEXT.
+002290     MOVE WS-ENTRY-4-BODY TO WS-CURRENT-BODY-TEXT.
+002300     PERFORM 2500-COMPUTE-ENTRY THRU 2500-COMPUTE-ENTRY-EXIT.
+002310     MOVE WS-CURRENT-V2 TO WS-RESULT-4-V2.
+002320     MOVE WS-CURRENT-STATUS TO WS-RESULT-4-STATUS.
+002330 2040-PROCESS-ENTRY-4-EXIT.
+002340     EXIT.
+002350
+002360 2050-PROCESS-ENTRY-5.
+002370     IF WS-ENTRY-5-M = SPACES
+002380         GO TO 2050-PROCESS-ENTRY-5-EXIT
+002390     END-IF.
+002400     MOVE WS-ENTRY-5-M TO WS-CURRENT-M-TEXT.
+002410     MOVE WS-ENTRY-5-BODY TO WS-CURRENT-BODY-TEXT.
+002420     PERFORM 2500-COMPUTE-ENTRY THRU 2500-COMPUTE-ENTRY-EXIT.
+002430     MOVE WS-CURRENT-V2 TO WS-RESULT-5-V2.
+002440     MOVE WS-CURRENT-STATUS TO WS-RESULT-5-STATUS.
+002450 2050-PROCESS-ENTRY-5-EXIT.
+002460     EXIT.
+002470
+002480******************************************************************
+002490*    2500-COMPUTE-ENTRY - VALIDATE, LOOK UP THE BODY, AND        *
+002500*    COMPUTE V2 FOR WHICHEVER ENTRY IS CURRENTLY LOADED INTO     *
+002510*    THE CURRENT-ENTRY FIELDS                                    *
+002520******************************************************************
+002530 2500-COMPUTE-ENTRY.
+002540     MOVE SPACES TO WS-CURRENT-STATUS.
+002550     MOVE ZERO TO WS-CURRENT-V2.
+002560     IF WS-CURRENT-BODY-TEXT = SPACES
+002570         MOVE 'EARTH' TO WS-CURRENT-BODY-TEXT
+002580     END-IF.
+002590
+002600     MOVE 'N' TO WS-M-VALID-SW.
+002610     MOVE FUNCTION TEST-NUMVAL(WS-CURRENT-M-TEXT)
+002620         TO WS-NUMVAL-CHECK.
+002630     IF WS-NUMVAL-CHECK NOT = ZERO
+002640         MOVE 'INVALID' TO WS-CURRENT-STATUS
+002650         GO TO 2500-COMPUTE-ENTRY-EXIT
+002660     END-IF.
+002670
+002680     MOVE FUNCTION NUMVAL(WS-CURRENT-M-TEXT) TO WS-M-SIGNED.
+002690     IF WS-M-SIGNED NOT > ZERO
+002700         MOVE 'INVALID' TO WS-CURRENT-STATUS
+002710         GO TO 2500-COMPUTE-ENTRY-EXIT
+002720     END-IF.
+002730     MOVE WS-M-SIGNED TO M.
+002740
+002750     MOVE 'N' TO WS-BODY-FOUND-SW.
+002760     SET CALCV-BODY-IDX TO 1.
+002770     SEARCH CALCV-BODY-ENTRY
+002780         AT END
+002790             MOVE 'N' TO WS-BODY-FOUND-SW
+002800         WHEN CALCV-BODY-CODE (CALCV-BODY-IDX) =
+002810                 WS-CURRENT-BODY-TEXT
+002820             MOVE 'Y' TO WS-BODY-FOUND-SW
+002830     END-SEARCH.
+002840     IF NOT WS-BODY-FOUND
+002850         MOVE 'UNKNOWN' TO WS-CURRENT-STATUS
+002860         GO TO 2500-COMPUTE-ENTRY-EXIT
+002870     END-IF.
+002880
+002890     MOVE 'N' TO WS-V-OVERFLOW-SW.
+002900     COMPUTE V-MPS ROUNDED =
+002910         FUNCTION SQRT((2 * G * M *
+002920             CALCV-BODY-MASS (CALCV-BODY-IDX))
+002930             / CALCV-BODY-RADIUS (CALCV-BODY-IDX))
+002940         ON SIZE ERROR
+002950             MOVE 'Y' TO WS-V-OVERFLOW-SW
+002960     END-COMPUTE.
+002970     IF WS-V-OVERFLOW
+002980         MOVE 'OVERFLOW' TO WS-CURRENT-STATUS
+002990         GO TO 2500-COMPUTE-ENTRY-EXIT
+003000     END-IF.
+003010     COMPUTE WS-CURRENT-V2 ROUNDED = V-MPS / EARTH-V-CONST.
+003020     MOVE 'OK' TO WS-CURRENT-STATUS.
+003030 2500-COMPUTE-ENTRY-EXIT.
+003040     EXIT.
+003050
+003060******************************************************************
+003070*    3000-RESULTS-SCREEN - SHOW ALL FIVE RESULTS TOGETHER        *
+003080******************************************************************
+003090 3000-RESULTS-SCREEN.
+003100     DISPLAY CALCV-RESULTS-SCREEN.
+003110 3000-RESULTS-SCREEN-EXIT.
+003120     EXIT.
